@@ -2,25 +2,181 @@
                  inherits type System.Windows.Forms.Form.
 
        working-storage section.
-       01 Evento  string property.
-       01 Fecha   type DateTime property.
+       01 Evento      string property.
+       01 Fecha       type DateTime property.
+       01 FechaFin    type DateTime property.
+       01 StatusName      string property.
+       01 CustomerPhone   string property.
+       01 CustomerName    string property.
+       01 CustomerNotes   string property.
+       01 RecurrencePattern string property.
+       01 RecurrenceCount   type System.Int32 property.
+       01 ResourceId        string property.
+      *> Form1 does not set every property on every path that opens
+      *> this form (a brand-new booking has no StatusName/ResourceId
+      *> yet, waitlist promotion sets neither those nor
+      *> RecurrencePattern) -- a string property left untouched is a
+      *> null reference in this dialect, not an empty string the way a
+      *> native PIC X item would default, so Form2_Load's
+      *> ::Length checks below would throw on those paths without
+      *> these defaults.
        method-id NEW.
        procedure division.
+           set Evento to ""
+           set StatusName to ""
+           set CustomerPhone to ""
+           set CustomerName to ""
+           set CustomerNotes to ""
+           set RecurrencePattern to ""
+           set ResourceId to ""
            invoke self::InitializeComponent()
            goback.
        end method.
 
+      *> If the caller (Form1) already has an end time -- editing an
+      *> existing appointment -- show it; otherwise default to one
+      *> hour after the start so a brand-new booking is never a
+      *> zero-length slot on radScheduler1.  The status selector is
+      *> loaded from apo.AppointmentStatus so Form2 and Window_Closed2
+      *> stay in sync on what StatusId/BackgroundId each name maps to.
        method-id Form2_Load final private.
        procedure division using by value sender as object e as type System.EventArgs.
 
           set radTextBox1::Text to Evento
+
+      *> No bookings in the past, and no need to scroll years ahead --
+      *> the actual open-day/open-hour check happens in radButton1_Click
+      *> since RadDateTimePicker has no native per-day working-hours
+      *> restriction.  These bounds must be set before Value below --
+      *> raising MinDate above a control's current Value throws.  An
+      *> appointment being edited can already be dated before today (a
+      *> same-day booking reopened after midnight, or any turno a
+      *> read-only login left un-archived) so the lower bound has to
+      *> fall back to that existing date instead of always Today.
+          if Fecha < type DateTime::Today
+             set radDateTimePicker1::MinDate to Fecha::Date
+          else
+             set radDateTimePicker1::MinDate to type DateTime::Today
+          end-if
+          set radDateTimePicker1::MaxDate to type DateTime::Today::AddYears(1)
+          if FechaFin < type DateTime::Today
+             set radDateTimePicker2::MinDate to FechaFin::Date
+          else
+             set radDateTimePicker2::MinDate to type DateTime::Today
+          end-if
+          set radDateTimePicker2::MaxDate to type DateTime::Today::AddYears(1)
+
           set radDateTimePicker1::Value to fecha
+          if FechaFin <= Fecha
+             invoke Fecha::AddHours(1) returning FechaFin
+          end-if
+          set radDateTimePicker2::Value to FechaFin
+
+          invoke radDropDownList1::Items::Clear
+          invoke radDropDownList1::Items::AddRange(type apo.AppointmentStatus::Names::ToArray())
+          if StatusName::Length = 0
+             set StatusName to "Tentativo"
+          end-if
+          set radDropDownList1::Text to StatusName
+
+          set radTextBox2::Text to CustomerPhone
+          set radTextBox3::Text to CustomerName
+          set radTextBox4::Text to CustomerNotes
+
+          invoke radDropDownList2::Items::Clear
+          invoke radDropDownList2::Items::AddRange(type apo.Recurrence::Names::ToArray())
+          if RecurrencePattern::Length = 0
+             set RecurrencePattern to "Ninguna"
+          end-if
+          set radDropDownList2::Text to RecurrencePattern
+          if RecurrenceCount < 1
+             set RecurrenceCount to 1
+          end-if
+          invoke RecurrenceCount::ToString() returning radTextBox5::Text
+
+          invoke radDropDownList3::Items::Clear
+          invoke radDropDownList3::Items::AddRange(type apo.Room::Names::ToArray())
+          if ResourceId::Length = 0
+             set ResourceId to "Sala 1"
+          end-if
+          set radDropDownList3::Text to ResourceId
+       end method.
+
+      *> Autofills the customer's name/notes -- and lets the front
+      *> desk know they are looking at a repeat customer -- the moment
+      *> the phone number they typed matches one on file, instead of
+      *> the operator having to remember or retype it.
+       method-id radTextBox2_LostFocus final private.
+       local-storage section.
+       01 existing type apo.CustomerRecord.
+       01 history type System.Collections.Generic.List[type apo.AppointmentRecord].
+       procedure division using by value sender as object e as type System.EventArgs.
+           if radTextBox2::Text::Trim()::Length = 0
+              goback
+           end-if
+
+           invoke type apo.CustomerStore::FindByPhone(radTextBox2::Text) returning existing
+           if existing not = null
+              set radTextBox3::Text to existing::Name
+              set radTextBox4::Text to existing::Notes
+              invoke type apo.AppointmentStore::FindByPhone(existing::Phone) returning history
+              invoke type System.Windows.Forms.MessageBox::Show(
+                    "Cliente habitual: " & history::Count::ToString() & " turno(s) anterior(es)."
+                    "Cliente encontrado")
+           end-if
        end method.
 
+      *> Duration/end-time control lives next to radDateTimePicker1 so
+      *> Evento bookings occupy a real block of time on radScheduler1
+      *> instead of collapsing to a single instant.
        method-id radButton1_Click final private.
+       local-storage section.
+       01 parsedCount type System.Int32.
+       01 validCount condition-value.
        procedure division using by value sender as object e as type System.EventArgs.
-           set Evento to radTextBox1::Text 
-           set Fecha  to radDateTimePicker1::Value 
+           if radTextBox1::Text::Trim()::Length = 0
+              invoke type System.Windows.Forms.MessageBox::Show(
+                    "Ingrese una descripcion para el turno."
+                    "Turno invalido")
+              goback
+           end-if
+
+           set Evento     to radTextBox1::Text
+           set Fecha      to radDateTimePicker1::Value
+           set FechaFin   to radDateTimePicker2::Value
+           set StatusName to radDropDownList1::Text
+           set CustomerPhone to radTextBox2::Text
+           set CustomerName  to radTextBox3::Text
+           set CustomerNotes to radTextBox4::Text
+           set RecurrencePattern to radDropDownList2::Text
+           set ResourceId to radDropDownList3::Text
+
+           invoke type System.Int32::TryParse(radTextBox5::Text by reference parsedCount)
+              returning validCount
+           if validCount and parsedCount >= 1
+              set RecurrenceCount to parsedCount
+           else
+              set RecurrenceCount to 1
+           end-if
+
+           if FechaFin <= Fecha
+              invoke type System.Windows.Forms.MessageBox::Show(
+                    "La hora de fin debe ser posterior a la hora de inicio."
+                    "Turno invalido")
+              goback
+           end-if
+
+           if not type apo.BusinessHours::IsWithinHours(Fecha FechaFin)
+              invoke type System.Windows.Forms.MessageBox::Show(
+                    "El turno debe estar dentro del horario de atencion."
+                    "Fuera de horario")
+              goback
+           end-if
+
+           if CustomerPhone::Trim()::Length > 0
+              invoke type apo.CustomerStore::Upsert(CustomerPhone CustomerName CustomerNotes)
+           end-if
+
            invoke self::Close
        end method.
 
