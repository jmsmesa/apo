@@ -0,0 +1,78 @@
+       class-id apo.Form8
+                 is partial inherits type System.Windows.Forms.Form.
+
+      *> Report screen listing, per room, each open gap in a chosen
+      *> day's schedule and any turnos that still overlap.
+
+       01 radDateTimePicker1 type Telerik.WinControls.UI.RadDateTimePicker.
+       01 radButton1 type Telerik.WinControls.UI.RadButton.
+       01 radTextBox1 type Telerik.WinControls.UI.RadTextBox.
+       01 components type System.ComponentModel.IContainer.
+
+      *> Required method for Designer support - do not modify
+      *> the contents of this method with the code editor.
+       method-id InitializeComponent private.
+       procedure division.
+       set radDateTimePicker1 to new Telerik.WinControls.UI.RadDateTimePicker
+       set radButton1 to new Telerik.WinControls.UI.RadButton
+       set radTextBox1 to new Telerik.WinControls.UI.RadTextBox
+       invoke radDateTimePicker1 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radButton1 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radTextBox1 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke self::SuspendLayout
+      *>
+      *> radDateTimePicker1
+      *>
+       set radDateTimePicker1::Location to new System.Drawing.Point(13 13)
+       set radDateTimePicker1::Name to "radDateTimePicker1"
+       set radDateTimePicker1::Size to new System.Drawing.Size(164 20)
+       set radDateTimePicker1::TabIndex to 0
+      *>
+      *> radButton1
+      *>
+       set radButton1::Location to new System.Drawing.Point(183 13)
+       set radButton1::Name to "radButton1"
+       set radButton1::Size to new System.Drawing.Size(110 20)
+       set radButton1::TabIndex to 1
+       set radButton1::Text to "Generar"
+       invoke radButton1::add_Click(new System.EventHandler(self::radButton1_Click))
+      *>
+      *> radTextBox1
+      *>
+       set radTextBox1::Location to new System.Drawing.Point(13 40)
+       set radTextBox1::Multiline to true
+       set radTextBox1::Name to "radTextBox1"
+       set radTextBox1::ReadOnly to true
+       set radTextBox1::ScrollBars to type System.Windows.Forms.ScrollBars::Vertical
+       set radTextBox1::Size to new System.Drawing.Size(400 300)
+       set radTextBox1::TabIndex to 2
+      *>
+      *> Form8
+      *>
+       set self::ClientSize to new System.Drawing.Size(426 353)
+       invoke self::Controls::Add(radTextBox1)
+       invoke self::Controls::Add(radButton1)
+       invoke self::Controls::Add(radDateTimePicker1)
+       set self::Name to "Form8"
+       set self::Text to "Reporte de huecos y conflictos"
+       invoke self::add_Load(new System.EventHandler(self::Form8_Load))
+       invoke radDateTimePicker1 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radButton1 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radTextBox1 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke self::ResumeLayout(False)
+       invoke self::PerformLayout
+       end method.
+
+      *> Clean up any resources being used.
+       method-id Dispose override is protected.
+       procedure division using by value disposing as condition-value.
+           if disposing then
+               if components not = null then
+                   invoke components::Dispose()
+               end-if
+           end-if
+           invoke super::Dispose(by value disposing)
+           goback.
+       end method.
+
+       end class.
