@@ -0,0 +1,90 @@
+       class-id apo.AppointmentExporter.
+
+      *> Exports the saved schedule to a file a customer's own
+      *> calendar app or a spreadsheet can open -- CSV for a
+      *> spreadsheet, iCalendar (.ics) for a calendar import.  Before
+      *> this the only way to get the schedule out of the app was the
+      *> printed report.
+
+       method-id NEW.
+       procedure division.
+           goback.
+       end method.
+
+      *> One CSV line per appointment: start, end, summary,
+      *> description, status, customer phone and room, comma-separated
+      *> with embedded commas/quotes escaped the usual CSV way.
+       method-id Csv static.
+       local-storage section.
+       01 rec type apo.AppointmentRecord.
+       01 statusName string.
+       01 i type System.Int32.
+       01 lines type System.Collections.Generic.List[string].
+       procedure division using by value records as
+                type System.Collections.Generic.List[type apo.AppointmentRecord]
+                           returning result as string.
+           set lines to new System.Collections.Generic.List[string]()
+           invoke lines::Add("Inicio,Fin,Resumen,Descripcion,Estado,Telefono,Sala")
+
+           perform varying i from 1 by 1 until i > records::Count
+              set rec to records::Item(i - 1)
+              invoke type apo.AppointmentStatus::NameForStatusId(rec::StatusId)
+                 returning statusName
+              invoke lines::Add(
+                    rec::Start::ToString("yyyy-MM-dd HH:mm") & ","
+                    & rec::End::ToString("yyyy-MM-dd HH:mm") & ","
+                    & self::Escape(rec::Summary) & ","
+                    & self::Escape(rec::Description) & ","
+                    & statusName & ","
+                    & rec::CustomerPhone & ","
+                    & rec::ResourceId)
+           end-perform
+
+           invoke type string::Join(type System.Environment::NewLine lines::ToArray()) returning result
+           goback.
+       end method.
+
+      *> Wraps a CSV field in quotes and doubles any embedded quote
+      *> whenever the field itself contains a comma or a quote.
+       method-id Escape static.
+       procedure division using by value field as string
+                           returning result as string.
+           set result to field
+           if field::Contains(",") or field::Contains(quote)
+              invoke field::Replace(quote "\"\"") returning result
+              set result to quote & result & quote
+           end-if
+           goback.
+       end method.
+
+      *> One VEVENT per appointment, RFC 5545 style, UTC timestamps.
+       method-id Ics static.
+       local-storage section.
+       01 rec type apo.AppointmentRecord.
+       01 i type System.Int32.
+       01 lines type System.Collections.Generic.List[string].
+       procedure division using by value records as
+                type System.Collections.Generic.List[type apo.AppointmentRecord]
+                           returning result as string.
+           set lines to new System.Collections.Generic.List[string]()
+           invoke lines::Add("BEGIN:VCALENDAR")
+           invoke lines::Add("VERSION:2.0")
+           invoke lines::Add("PRODID:-//apo//turnos//ES")
+
+           perform varying i from 1 by 1 until i > records::Count
+              set rec to records::Item(i - 1)
+              invoke lines::Add("BEGIN:VEVENT")
+              invoke lines::Add("UID:" & rec::AppointmentId & "@apo")
+              invoke lines::Add("DTSTART:" & rec::Start::ToUniversalTime()::ToString("yyyyMMddTHHmmssZ"))
+              invoke lines::Add("DTEND:" & rec::End::ToUniversalTime()::ToString("yyyyMMddTHHmmssZ"))
+              invoke lines::Add("SUMMARY:" & rec::Summary)
+              invoke lines::Add("DESCRIPTION:" & rec::Description)
+              invoke lines::Add("END:VEVENT")
+           end-perform
+
+           invoke lines::Add("END:VCALENDAR")
+           invoke type string::Join(type System.Environment::NewLine lines::ToArray()) returning result
+           goback.
+       end method.
+
+       end class.
