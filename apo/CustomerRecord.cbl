@@ -0,0 +1,20 @@
+       class-id apo.CustomerRecord.
+
+      *> Plain data holder for one customer, persisted separately from
+      *> the appointment itself.  Before this, the only trace of who a
+      *> booking was for lived in AppointmentRecord::Summary as free
+      *> text, so there was no way to look a customer up by phone or
+      *> see their booking history across appointments.
+
+       working-storage section.
+       01 Phone       string property.
+       01 Name        string property.
+       01 Notes       string property.
+       01 IsRepeat    type System.Boolean property.
+
+       method-id NEW.
+       procedure division.
+           goback.
+       end method.
+
+       end class.
