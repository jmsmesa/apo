@@ -0,0 +1,49 @@
+       class-id apo.Form10
+                 is partial inherits type System.Windows.Forms.Form.
+
+      *> Lists every turno AppointmentStore has archived off the live
+      *> schedule.
+
+       01 radListControl1 type Telerik.WinControls.UI.RadListControl.
+       01 components type System.ComponentModel.IContainer.
+
+      *> Required method for Designer support - do not modify
+      *> the contents of this method with the code editor.
+       method-id InitializeComponent private.
+       procedure division.
+       set radListControl1 to new Telerik.WinControls.UI.RadListControl
+       invoke radListControl1 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke self::SuspendLayout
+      *>
+      *> radListControl1
+      *>
+       set radListControl1::Location to new System.Drawing.Point(13 13)
+       set radListControl1::Name to "radListControl1"
+       set radListControl1::Size to new System.Drawing.Size(380 300)
+       set radListControl1::TabIndex to 0
+      *>
+      *> Form10
+      *>
+       set self::ClientSize to new System.Drawing.Size(406 326)
+       invoke self::Controls::Add(radListControl1)
+       set self::Name to "Form10"
+       set self::Text to "Turnos archivados"
+       invoke self::add_Load(new System.EventHandler(self::Form10_Load))
+       invoke radListControl1 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke self::ResumeLayout(False)
+       invoke self::PerformLayout
+       end method.
+
+      *> Clean up any resources being used.
+       method-id Dispose override is protected.
+       procedure division using by value disposing as condition-value.
+           if disposing then
+               if components not = null then
+                   invoke components::Dispose()
+               end-if
+           end-if
+           invoke super::Dispose(by value disposing)
+           goback.
+       end method.
+
+       end class.
