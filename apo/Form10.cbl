@@ -0,0 +1,36 @@
+       class-id apo.Form10 is partial
+                 inherits type System.Windows.Forms.Form.
+
+      *> Read-only viewer for turnos AppointmentStore::ArchivePast has
+      *> moved off the live schedule -- past appointments no longer
+      *> sit forever in radScheduler1, but they still need to be
+      *> lookupable for a customer asking about an old visit.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent()
+           goback.
+       end method.
+
+       method-id Form10_Load final private.
+       local-storage section.
+       01 records type System.Collections.Generic.List[type apo.AppointmentRecord].
+       01 i type System.Int32.
+       01 line string.
+       procedure division using by value sender as object e as type System.EventArgs.
+           invoke type apo.AppointmentStore::LoadArchive returning records
+           invoke radListControl1::Items::Clear
+
+           perform varying i from 1 by 1 until i > records::Count
+              set line to records::Item(i - 1)::Start::ToString("dd/MM/yyyy HH:mm")
+                 & " - " & records::Item(i - 1)::Summary
+                 & " (" & records::Item(i - 1)::ResourceId & ")"
+              invoke radListControl1::Items::Add(new Telerik.WinControls.UI.RadListDataItem(line))
+           end-perform
+
+           if records::Count = 0
+              invoke radListControl1::Items::Add(new Telerik.WinControls.UI.RadListDataItem("No hay turnos archivados."))
+           end-if
+       end method.
+
+       end class.
