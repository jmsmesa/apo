@@ -0,0 +1,39 @@
+       class-id apo.Form6 is partial
+                 inherits type System.Windows.Forms.Form.
+
+      *> Login screen shown before Form1 opens.  A successful login
+      *> records the user and role on apo.Session, which Form1 and
+      *> apo.AuditLog both read from -- Form1 to decide whether the
+      *> front desk gets a read-only scheduler, AuditLog to record who
+      *> actually made each change instead of just the OS account.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent()
+           goback.
+       end method.
+
+       method-id Form6_Load final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           set radTextBox2::PasswordChar to "*"
+       end method.
+
+       method-id radButton1_Click final private.
+       local-storage section.
+       01 role string.
+       procedure division using by value sender as object e as type System.EventArgs.
+           invoke type apo.UserStore::Validate(radTextBox1::Text radTextBox2::Text) returning role
+
+           if role::Length = 0
+              invoke type System.Windows.Forms.MessageBox::Show(
+                    "Usuario o contrasena incorrectos."
+                    "Ingreso invalido")
+              goback
+           end-if
+
+           invoke type apo.Session::Login(radTextBox1::Text role)
+           set self::DialogResult to type System.Windows.Forms.DialogResult::OK
+           invoke self::Close
+       end method.
+
+       end class.
