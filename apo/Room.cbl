@@ -0,0 +1,26 @@
+       class-id apo.Room.
+
+      *> The fixed list of rooms/resources turnos can be booked
+      *> against.  Before this every appointment shared one implicit
+      *> room, so two clients could be double-booked into the same
+      *> slot even though they would really have used different rooms.
+
+       method-id NEW.
+       procedure division.
+           goback.
+       end method.
+
+       method-id Names static.
+       local-storage section.
+       01 names type System.Collections.Generic.List[string].
+       procedure division returning result as
+                type System.Collections.Generic.List[string].
+           set names to new System.Collections.Generic.List[string]()
+           invoke names::Add("Sala 1")
+           invoke names::Add("Sala 2")
+           invoke names::Add("Sala 3")
+           set result to names
+           goback.
+       end method.
+
+       end class.
