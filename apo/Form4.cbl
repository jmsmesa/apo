@@ -0,0 +1,45 @@
+       class-id apo.Form4 is partial
+                 inherits type System.Windows.Forms.Form.
+
+      *> Report screen for Form1's "Reporte de turnos" button.  Shows
+      *> how many turnos are booked per day/week/month, broken down by
+      *> status, so booking volume can be read off a screen instead of
+      *> counted on the calendar grid by hand.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent()
+           goback.
+       end method.
+
+      *> Defaults the granularity to daily and renders that report as
+      *> soon as the screen opens.
+       method-id Form4_Load final private.
+       local-storage section.
+       01 periods type System.Collections.Generic.List[string].
+       procedure division using by value sender as object e as type System.EventArgs.
+           set periods to new System.Collections.Generic.List[string]()
+           invoke periods::Add("Diario")
+           invoke periods::Add("Semanal")
+           invoke periods::Add("Mensual")
+           invoke radDropDownList1::Items::Clear
+           invoke radDropDownList1::Items::AddRange(periods::ToArray())
+           set radDropDownList1::Text to "Diario"
+           invoke self::radButton1_Click(sender e)
+       end method.
+
+      *> Rebuilds the report text for whichever granularity is
+      *> currently selected, pulling the live appointment list from
+      *> disk so the report always reflects the latest saved state.
+       method-id radButton1_Click final private.
+       local-storage section.
+       01 records type System.Collections.Generic.List[type apo.AppointmentRecord].
+       01 report type string.
+       procedure division using by value sender as object e as type System.EventArgs.
+           invoke type apo.AppointmentStore::Load returning records
+           invoke type apo.AppointmentReport::Build(records radDropDownList1::Text)
+              returning report
+           set radTextBox1::Text to report
+       end method.
+
+       end class.
