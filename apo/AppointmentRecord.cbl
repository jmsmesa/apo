@@ -0,0 +1,31 @@
+       class-id apo.AppointmentRecord.
+
+      *> Plain data holder for one appointment as it is persisted to
+      *> disk.  radScheduler1 works against Telerik's own Appointment
+      *> object, but that object is not something we want to format
+      *> to/from a file directly, so AppointmentStore reads and writes
+      *> this shape instead and AppointmentId ties the two together.
+
+       working-storage section.
+       01 AppointmentId    string property.
+       01 Start            type DateTime property.
+       01 End              type DateTime property.
+       01 Summary          string property.
+       01 Description      string property.
+       01 StatusId         type System.Int32 property.
+       01 BackgroundId     type System.Int32 property.
+       01 ResourceId       string property.
+       01 CustomerPhone    string property.
+       01 RecurrenceId     string property.
+       01 CreatedBy        string property.
+       01 CreatedAt        type DateTime property.
+       01 ModifiedBy       string property.
+       01 ModifiedAt       type DateTime property.
+       01 ConfirmationToken string property.
+
+       method-id NEW.
+       procedure division.
+           goback.
+       end method.
+
+       end class.
