@@ -0,0 +1,77 @@
+       class-id apo.Form7
+                 is partial inherits type System.Windows.Forms.Form.
+
+      *> Lists the turnos customers are waiting on and lets the front
+      *> desk promote one to a real booking or drop it.
+
+       01 radListControl1 type Telerik.WinControls.UI.RadListControl.
+       01 radButton1 type Telerik.WinControls.UI.RadButton.
+       01 radButton2 type Telerik.WinControls.UI.RadButton.
+       01 components type System.ComponentModel.IContainer.
+
+      *> Required method for Designer support - do not modify
+      *> the contents of this method with the code editor.
+       method-id InitializeComponent private.
+       procedure division.
+       set radListControl1 to new Telerik.WinControls.UI.RadListControl
+       set radButton1 to new Telerik.WinControls.UI.RadButton
+       set radButton2 to new Telerik.WinControls.UI.RadButton
+       invoke radListControl1 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radButton1 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radButton2 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke self::SuspendLayout
+      *>
+      *> radListControl1
+      *>
+       set radListControl1::Location to new System.Drawing.Point(13 13)
+       set radListControl1::Name to "radListControl1"
+       set radListControl1::Size to new System.Drawing.Size(380 260)
+       set radListControl1::TabIndex to 0
+      *>
+      *> radButton1
+      *>
+       set radButton1::Location to new System.Drawing.Point(13 280)
+       set radButton1::Name to "radButton1"
+       set radButton1::Size to new System.Drawing.Size(184 42)
+       set radButton1::TabIndex to 1
+       set radButton1::Text to "Promover a turno"
+       invoke radButton1::add_Click(new System.EventHandler(self::radButton1_Click))
+      *>
+      *> radButton2
+      *>
+       set radButton2::Location to new System.Drawing.Point(209 280)
+       set radButton2::Name to "radButton2"
+       set radButton2::Size to new System.Drawing.Size(184 42)
+       set radButton2::TabIndex to 2
+       set radButton2::Text to "Quitar de la lista"
+       invoke radButton2::add_Click(new System.EventHandler(self::radButton2_Click))
+      *>
+      *> Form7
+      *>
+       set self::ClientSize to new System.Drawing.Size(406 335)
+       invoke self::Controls::Add(radButton2)
+       invoke self::Controls::Add(radButton1)
+       invoke self::Controls::Add(radListControl1)
+       set self::Name to "Form7"
+       set self::Text to "Lista de espera"
+       invoke self::add_Load(new System.EventHandler(self::Form7_Load))
+       invoke radListControl1 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radButton1 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radButton2 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke self::ResumeLayout(False)
+       invoke self::PerformLayout
+       end method.
+
+      *> Clean up any resources being used.
+       method-id Dispose override is protected.
+       procedure division using by value disposing as condition-value.
+           if disposing then
+               if components not = null then
+                   invoke components::Dispose()
+               end-if
+           end-if
+           invoke super::Dispose(by value disposing)
+           goback.
+       end method.
+
+       end class.
