@@ -0,0 +1,37 @@
+       class-id apo.Form8 is partial
+                 inherits type System.Windows.Forms.Form.
+
+      *> End-of-day gap/conflict report screen for Form1's "Reporte de
+      *> huecos" button.  Shows, per room, every open stretch of the
+      *> day nobody is booked into and any turnos that still overlap,
+      *> so closing up for the day doesn't mean re-reading the whole
+      *> calendar grid by eye.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent()
+           goback.
+       end method.
+
+      *> Defaults the picker to today and renders that day's report as
+      *> soon as the screen opens.
+       method-id Form8_Load final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           set radDateTimePicker1::Value to type DateTime::Today
+           invoke self::radButton1_Click(sender e)
+       end method.
+
+      *> Rebuilds the report text for whichever date is currently
+      *> picked, pulling the live appointment list from disk.
+       method-id radButton1_Click final private.
+       local-storage section.
+       01 records type System.Collections.Generic.List[type apo.AppointmentRecord].
+       01 report string.
+       procedure division using by value sender as object e as type System.EventArgs.
+           invoke type apo.AppointmentStore::Load returning records
+           invoke type apo.DayReport::Build(records radDateTimePicker1::Value)
+              returning report
+           set radTextBox1::Text to report
+       end method.
+
+       end class.
