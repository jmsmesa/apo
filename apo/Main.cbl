@@ -4,13 +4,18 @@
            attribute System.STAThread.
        local-storage section.
        01 mainForm type apo.Form1.
+       01 loginForm type apo.Form6.
        procedure division.
-       
-           set mainForm to new apo.Form1()
+
            invoke type System.Windows.Forms.Application::EnableVisualStyles()
-           invoke type System.Windows.Forms.Application::Run(mainForm)
+
+           set loginForm to new apo.Form6()
+           if loginForm::ShowDialog() = type System.Windows.Forms.DialogResult::OK
+              set mainForm to new apo.Form1()
+              invoke type System.Windows.Forms.Application::Run(mainForm)
+           end-if
            goback.
-       
+
        end method.
        
        end class.
