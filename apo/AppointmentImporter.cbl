@@ -0,0 +1,123 @@
+       class-id apo.AppointmentImporter.
+
+      *> Reads back the CSV format AppointmentExporter writes
+      *> (Inicio,Fin,Resumen,Descripcion,Estado,Telefono,Sala) so a
+      *> batch of turnos can be loaded from a spreadsheet instead of
+      *> typed in one at a time through Form2.
+
+       method-id NEW.
+       procedure division.
+           goback.
+       end method.
+
+      *> Splits one CSV line into fields, honouring double-quoted
+      *> fields that may themselves contain commas or escaped quotes.
+       method-id SplitLine static.
+       local-storage section.
+       01 fields type System.Collections.Generic.List[string].
+       01 field type System.Text.StringBuilder.
+       01 inQuotes condition-value.
+       01 i type System.Int32.
+       01 c type System.Char.
+       procedure division using by value line as string
+                           returning result as
+                type System.Collections.Generic.List[string].
+           set fields to new System.Collections.Generic.List[string]()
+           set field to new System.Text.StringBuilder()
+           set inQuotes to false
+
+           perform varying i from 0 by 1 until i > line::Length - 1
+              set c to line::Item(i)
+              evaluate true
+                 when c = quote and inQuotes and i < line::Length - 1
+                      and line::Item(i + 1) = quote
+                    invoke field::Append(quote)
+                    add 1 to i
+                 when c = quote
+                    set inQuotes to not inQuotes
+                 when c = "," and not inQuotes
+                    invoke fields::Add(field::ToString())
+                    set field to new System.Text.StringBuilder()
+                 when other
+                    invoke field::Append(c)
+              end-evaluate
+           end-perform
+           invoke fields::Add(field::ToString())
+
+           set result to fields
+           goback.
+       end method.
+
+      *> One AppointmentRecord per data line, skipping the header line
+      *> and any line that doesn't parse to valid dates.
+       method-id ParseCsv static.
+       local-storage section.
+       01 rawLines type System.Array.
+       01 fields type System.Collections.Generic.List[string].
+       01 rec type apo.AppointmentRecord.
+       01 records type System.Collections.Generic.List[type apo.AppointmentRecord].
+       01 i type System.Int32.
+       01 line string.
+       01 start type DateTime.
+       01 finish type DateTime.
+       01 validStart condition-value.
+       01 validEnd condition-value.
+       procedure division using by value content as string
+                           returning result as
+                type System.Collections.Generic.List[type apo.AppointmentRecord].
+           set records to new System.Collections.Generic.List[type apo.AppointmentRecord]()
+           set rawLines to type string::Split(content
+                 new System.Char[2](x"0D" x"0A")
+                 type System.StringSplitOptions::RemoveEmptyEntries)
+
+           perform varying i from 1 by 1 until i > rawLines::Length
+              set line to rawLines::GetValue(i - 1) as string
+              if not line::ToLower()::StartsWith("inicio")
+                 set fields to self::SplitLine(line)
+                 if fields::Count >= 4
+                    invoke type DateTime::TryParse(fields::Item(0) by reference start) returning validStart
+                    invoke type DateTime::TryParse(fields::Item(1) by reference finish) returning validEnd
+                    if validStart and validEnd
+                       set rec to new apo.AppointmentRecord()
+                       invoke type System.Guid::NewGuid::ToString returning rec::AppointmentId
+                       set rec::Start to start
+                       set rec::End to finish
+                       set rec::Summary to fields::Item(2)
+                       set rec::Description to fields::Item(3)
+                       if fields::Count >= 5
+                          invoke type apo.AppointmentStatus::StatusIdFor(fields::Item(4))
+                             returning rec::StatusId
+                          invoke type apo.AppointmentStatus::BackgroundIdFor(fields::Item(4))
+                             returning rec::BackgroundId
+                       else
+                          invoke type apo.AppointmentStatus::StatusIdFor("Tentativo")
+                             returning rec::StatusId
+                          invoke type apo.AppointmentStatus::BackgroundIdFor("Tentativo")
+                             returning rec::BackgroundId
+                       end-if
+                       if fields::Count >= 6
+                          set rec::CustomerPhone to fields::Item(5)
+                       end-if
+
+      *> Older exports (and hand-built spreadsheets) may have no Sala
+      *> column at all -- fall back to the first room on the list so
+      *> an imported row still participates in the per-room overlap
+      *> check and the day report instead of carrying a null
+      *> ResourceId neither of those can ever match.
+                       if fields::Count >= 7 and fields::Item(6)::Trim()::Length > 0
+                          set rec::ResourceId to fields::Item(6)
+                       else
+                          set rec::ResourceId to type apo.Room::Names::Item(0)
+                       end-if
+
+                       invoke records::Add(rec)
+                    end-if
+                 end-if
+              end-if
+           end-perform
+
+           set result to records
+           goback.
+       end method.
+
+       end class.
