@@ -0,0 +1,44 @@
+       class-id apo.Form3 is partial
+                 inherits type System.Windows.Forms.Form.
+
+      *> Print-range picker for Form1's Imprimir button.  DateDesde and
+      *> DateHasta come back to Form1 as the range to set on
+      *> schedulerDailyPrintStyle1 before printing.
+
+       working-storage section.
+       01 DateDesde  type DateTime property.
+       01 DateHasta  type DateTime property.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent()
+           goback.
+       end method.
+
+      *> Defaults both ends of the range to whatever the caller already
+      *> put in DateDesde (typically today or radCalendar1::SelectedDate)
+      *> so the common case -- print today's schedule -- is a single
+      *> click.
+       method-id Form3_Load final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           set radDateTimePicker1::Value to DateDesde
+           set radDateTimePicker2::Value to DateDesde
+       end method.
+
+       method-id radButton1_Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           set DateDesde to radDateTimePicker1::Value
+           set DateHasta to radDateTimePicker2::Value
+
+           if DateHasta < DateDesde
+              invoke type System.Windows.Forms.MessageBox::Show(
+                    "La fecha hasta debe ser posterior a la fecha desde."
+                    "Rango invalido")
+              goback
+           end-if
+
+           set self::DialogResult to type System.Windows.Forms.DialogResult::OK
+           invoke self::Close
+       end method.
+
+       end class.
