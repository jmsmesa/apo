@@ -0,0 +1,74 @@
+       class-id apo.Form6
+                 is partial inherits type System.Windows.Forms.Form.
+
+      *> Asks for a username/password before the scheduler opens.
+
+       01 radTextBox1 type Telerik.WinControls.UI.RadTextBox.
+       01 radTextBox2 type Telerik.WinControls.UI.RadTextBox.
+       01 radButton1 type Telerik.WinControls.UI.RadButton.
+       01 components type System.ComponentModel.IContainer.
+
+      *> Required method for Designer support - do not modify
+      *> the contents of this method with the code editor.
+       method-id InitializeComponent private.
+       procedure division.
+       set radTextBox1 to new Telerik.WinControls.UI.RadTextBox
+       set radTextBox2 to new Telerik.WinControls.UI.RadTextBox
+       set radButton1 to new Telerik.WinControls.UI.RadButton
+       invoke radTextBox1 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radTextBox2 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radButton1 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke self::SuspendLayout
+      *>
+      *> radTextBox1 (usuario)
+      *>
+       set radTextBox1::Location to new System.Drawing.Point(13 13)
+       set radTextBox1::Name to "radTextBox1"
+       set radTextBox1::Size to new System.Drawing.Size(164 20)
+       set radTextBox1::TabIndex to 0
+      *>
+      *> radTextBox2 (contrasena)
+      *>
+       set radTextBox2::Location to new System.Drawing.Point(13 40)
+       set radTextBox2::Name to "radTextBox2"
+       set radTextBox2::Size to new System.Drawing.Size(164 20)
+       set radTextBox2::TabIndex to 1
+      *>
+      *> radButton1
+      *>
+       set radButton1::Location to new System.Drawing.Point(13 67)
+       set radButton1::Name to "radButton1"
+       set radButton1::Size to new System.Drawing.Size(110 24)
+       set radButton1::TabIndex to 2
+       set radButton1::Text to "Ingresar"
+       invoke radButton1::add_Click(new System.EventHandler(self::radButton1_Click))
+      *>
+      *> Form6
+      *>
+       set self::ClientSize to new System.Drawing.Size(200 105)
+       invoke self::Controls::Add(radButton1)
+       invoke self::Controls::Add(radTextBox2)
+       invoke self::Controls::Add(radTextBox1)
+       set self::Name to "Form6"
+       set self::Text to "Ingresar"
+       invoke self::add_Load(new System.EventHandler(self::Form6_Load))
+       invoke radTextBox1 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radTextBox2 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radButton1 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke self::ResumeLayout(False)
+       invoke self::PerformLayout
+       end method.
+
+      *> Clean up any resources being used.
+       method-id Dispose override is protected.
+       procedure division using by value disposing as condition-value.
+           if disposing then
+               if components not = null then
+                   invoke components::Dispose()
+               end-if
+           end-if
+           invoke super::Dispose(by value disposing)
+           goback.
+       end method.
+
+       end class.
