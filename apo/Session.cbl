@@ -0,0 +1,49 @@
+       class-id apo.Session.
+
+      *> Holds who is currently logged in and what they're allowed to
+      *> do, for the lifetime of the running app.  Set once by Form6
+      *> at startup and read from anywhere that needs to know whether
+      *> the current user is front-desk (read-only) or an administrator.
+
+       working-storage section.
+       01 UserName string.
+       01 UserRole string.
+
+       method-id NEW.
+       procedure division.
+           goback.
+       end method.
+
+       method-id Login static.
+       procedure division using by value name as string role as string.
+           set UserName to name
+           set UserRole to role
+           goback.
+       end method.
+
+       method-id CurrentUser static.
+       procedure division returning result as string.
+           set result to UserName
+           goback.
+       end method.
+
+       method-id CurrentRole static.
+       procedure division returning result as string.
+           set result to UserRole
+           goback.
+       end method.
+
+      *> Front-desk staff can look up and print the agenda but cannot
+      *> create, edit, cancel or import turnos -- only apo.UserStore's
+      *> "Administrador" role can do that.
+       method-id IsReadOnly static.
+       procedure division returning result as condition-value.
+           if UserRole = "Recepcion"
+              set result to true
+           else
+              set result to false
+           end-if
+           goback.
+       end method.
+
+       end class.
