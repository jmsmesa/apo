@@ -0,0 +1,42 @@
+       class-id apo.AuditLog.
+
+      *> Append-only trail of who created, changed or cancelled each
+      *> appointment, and when.  "Who" is the user logged in through
+      *> Form6/apo.Session, falling back to the OS account for the
+      *> window before a login screen existed.
+
+       working-storage section.
+       01 LogPath string value "audit.log".
+
+       method-id NEW.
+       procedure division.
+           goback.
+       end method.
+
+      *> The name recorded for the current action.
+       method-id CurrentUser static.
+       procedure division returning result as string.
+           set result to type apo.Session::CurrentUser
+           if result = null or result::Length = 0
+              set result to type System.Environment::UserName
+           end-if
+           goback.
+       end method.
+
+      *> Appends one line: timestamp|user|action|appointmentId|summary.
+       method-id Record static.
+       local-storage section.
+       01 writer type System.IO.StreamWriter.
+       01 line string.
+       procedure division using by value action as string
+                                 appointmentId as string
+                                 summary as string.
+           set line to type DateTime::Now::ToString("o") & "|" & self::CurrentUser
+              & "|" & action & "|" & appointmentId & "|" & summary
+           set writer to new System.IO.StreamWriter(LogPath true)
+           invoke writer::WriteLine(line)
+           invoke writer::Close()
+           goback.
+       end method.
+
+       end class.
