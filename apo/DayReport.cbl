@@ -0,0 +1,116 @@
+       class-id apo.DayReport.
+
+      *> End-of-day gap and conflict report for Form8.  Per room, walks
+      *> the day's turnos in order and reports any open stretch of
+      *> business hours nobody is booked into, plus any pair of turnos
+      *> that still overlap (e.g. from an older import done before the
+      *> per-room overlap check existed).
+
+       method-id NEW.
+       procedure division.
+           goback.
+       end method.
+
+      *> The day's records for one room, in Start order (a plain
+      *> bubble sort -- there is no sort helper anywhere else in the
+      *> apo class to call into and the lists here are always short).
+       method-id ForRoom static private.
+       local-storage section.
+       01 result type System.Collections.Generic.List[type apo.AppointmentRecord].
+       01 i type System.Int32.
+       01 j type System.Int32.
+       01 temp type apo.AppointmentRecord.
+       procedure division using by value records as
+                type System.Collections.Generic.List[type apo.AppointmentRecord]
+                                 day as type DateTime
+                                 resourceId as string
+                           returning finalResult as
+                type System.Collections.Generic.List[type apo.AppointmentRecord].
+           set result to new System.Collections.Generic.List[type apo.AppointmentRecord]()
+           perform varying i from 1 by 1 until i > records::Count
+              if records::Item(i - 1)::ResourceId = resourceId
+                 and records::Item(i - 1)::Start::Date = day::Date
+                 invoke result::Add(records::Item(i - 1))
+              end-if
+           end-perform
+
+           perform varying i from 1 by 1 until i > result::Count - 1
+              perform varying j from 1 by 1 until j > result::Count - i
+                 if result::Item(j - 1)::Start > result::Item(j)::Start
+                    set temp to result::Item(j - 1)
+                    invoke result::RemoveAt(j - 1)
+                    invoke result::Insert(j temp)
+                 end-if
+              end-perform
+           end-perform
+
+           set finalResult to result
+           goback.
+       end method.
+
+      *> Builds the plain-text report for one day across every room:
+      *> a "Sala N" heading followed by its open gaps and, if any two
+      *> bookings still overlap, a conflict line for each pair.
+       method-id Build static.
+       local-storage section.
+       01 rooms type System.Collections.Generic.List[string].
+       01 roomRecords type System.Collections.Generic.List[type apo.AppointmentRecord].
+       01 report type System.Text.StringBuilder.
+       01 i type System.Int32.
+       01 k type System.Int32.
+       01 openTime type DateTime.
+       01 closeTime type DateTime.
+       01 cursor type DateTime.
+       01 anyGaps condition-value.
+       01 anyConflicts condition-value.
+       procedure division using by value records as
+                type System.Collections.Generic.List[type apo.AppointmentRecord]
+                                 day as type DateTime
+                           returning result as string.
+           set report to new System.Text.StringBuilder()
+           invoke report::AppendLine("Turnos del " & day::ToString("dd/MM/yyyy"))
+           invoke type apo.Room::Names returning rooms
+
+           perform varying k from 1 by 1 until k > rooms::Count
+              invoke self::ForRoom(records day rooms::Item(k - 1)) returning roomRecords
+              invoke report::AppendLine("")
+              invoke report::AppendLine(rooms::Item(k - 1) & ":")
+
+              set openTime to day::Date::AddHours(type apo.BusinessHours::OpeningHour)
+              set closeTime to day::Date::AddHours(type apo.BusinessHours::ClosingHour)
+              set cursor to openTime
+              set anyGaps to false
+              set anyConflicts to false
+
+              perform varying i from 1 by 1 until i > roomRecords::Count
+                 if roomRecords::Item(i - 1)::Start > cursor
+                    invoke report::AppendLine("    Libre de " & cursor::ToString("HH:mm")
+                       & " a " & roomRecords::Item(i - 1)::Start::ToString("HH:mm"))
+                    set anyGaps to true
+                 end-if
+                 if roomRecords::Item(i - 1)::Start < cursor
+                    invoke report::AppendLine("    Conflicto: " & roomRecords::Item(i - 1)::Summary
+                       & " (" & roomRecords::Item(i - 1)::Start::ToString("HH:mm") & ") se superpone con el turno anterior")
+                    set anyConflicts to true
+                 end-if
+                 if roomRecords::Item(i - 1)::End > cursor
+                    set cursor to roomRecords::Item(i - 1)::End
+                 end-if
+              end-perform
+
+              if cursor < closeTime
+                 invoke report::AppendLine("    Libre de " & cursor::ToString("HH:mm")
+                    & " a " & closeTime::ToString("HH:mm"))
+                 set anyGaps to true
+              end-if
+
+              if not anyGaps and not anyConflicts
+                 invoke report::AppendLine("    Sin turnos y sin huecos que informar.")
+              end-if
+           end-perform
+
+           invoke report::ToString() returning result
+           goback.
+       end method.
+
+       end class.
