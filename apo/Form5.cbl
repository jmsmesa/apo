@@ -0,0 +1,85 @@
+       class-id apo.Form5 is partial
+                 inherits type System.Windows.Forms.Form.
+
+      *> Search/filter dialog for Form1's "Buscar turno" button.  Looks
+      *> a keyword up across summary, description and customer name/
+      *> phone -- before this the only way to find a booking was to
+      *> page through the calendar by eye.
+
+       working-storage section.
+       01 matches type System.Collections.Generic.List[type apo.AppointmentRecord].
+       01 SelectedStart type DateTime property.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent()
+           goback.
+       end method.
+
+      *> True when any of an appointment's searchable fields contains
+      *> the query, case-insensitively.
+       method-id Matches final private.
+       local-storage section.
+       01 cust type apo.CustomerRecord.
+       01 name string.
+       procedure division using by value rec as type apo.AppointmentRecord
+                                 query as string
+                           returning result as condition-value.
+           set name to ""
+           invoke type apo.CustomerStore::FindByPhone(rec::CustomerPhone) returning cust
+           if cust not = null
+              set name to cust::Name
+           end-if
+
+           set result to false
+           if rec::Summary::ToLower()::Contains(query)
+              or rec::Description::ToLower()::Contains(query)
+              or rec::CustomerPhone::ToLower()::Contains(query)
+              or name::ToLower()::Contains(query)
+              set result to true
+           end-if
+           goback.
+       end method.
+
+      *> Rebuilds the results list from whatever is currently typed in
+      *> radTextBox1, one line per matching appointment.
+       method-id radButton1_Click final private.
+       local-storage section.
+       01 records type System.Collections.Generic.List[type apo.AppointmentRecord].
+       01 query string.
+       01 i type System.Int32.
+       01 line string.
+       procedure division using by value sender as object e as type System.EventArgs.
+           set query to radTextBox1::Text::ToLower()
+           invoke type apo.AppointmentStore::Load returning records
+           set matches to new System.Collections.Generic.List[type apo.AppointmentRecord]()
+           invoke radListControl1::Items::Clear
+
+           perform varying i from 1 by 1 until i > records::Count
+              if query = "" or self::Matches(records::Item(i - 1) query)
+                 invoke matches::Add(records::Item(i - 1))
+                 set line to records::Item(i - 1)::Start::ToString("dd/MM/yyyy HH:mm")
+                    & " - " & records::Item(i - 1)::Summary
+                 invoke radListControl1::Items::Add(new Telerik.WinControls.UI.RadListDataItem(line))
+              end-if
+           end-perform
+
+           if matches::Count = 0
+              invoke type System.Windows.Forms.MessageBox::Show(
+                    "No se encontraron turnos que coincidan con la busqueda."
+                    "Buscar turno")
+           end-if
+       end method.
+
+      *> Selecting a result (double-click) jumps the caller straight to
+      *> that appointment's date instead of just showing the match.
+       method-id radListControl1_DoubleClick final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if radListControl1::SelectedIndex >= 0
+              set SelectedStart to matches::Item(radListControl1::SelectedIndex)::Start
+              set self::DialogResult to type System.Windows.Forms.DialogResult::OK
+              invoke self::Close
+           end-if
+       end method.
+
+       end class.
