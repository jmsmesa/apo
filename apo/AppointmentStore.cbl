@@ -0,0 +1,385 @@
+       class-id apo.AppointmentStore.
+
+      *> Disk persistence for appointments.  Booked appointments used
+      *> to live only inside radScheduler1::Appointments, so closing
+      *> the app lost the whole day's bookings.  This class reads and
+      *> writes a flat, pipe-delimited data file (one line per
+      *> appointment) that Form1 loads on startup and appends to on
+      *> every save, and it backs onto the same file format used for
+      *> backup/restore and archiving of old appointments.
+
+       working-storage section.
+       01 DataPath       string value "appointments.dat".
+       01 ArchivePath    string value "appointments.archive.dat".
+       01 BackupFolder   string value "backup".
+       01 Delimiter      string value "|".
+
+       method-id DataFilePath static.
+       procedure division returning result as string.
+           set result to DataPath
+           goback.
+       end method.
+
+       method-id ArchiveFilePath static.
+       procedure division returning result as string.
+           set result to ArchivePath
+           goback.
+       end method.
+
+       method-id BackupFolderName static.
+       procedure division returning result as string.
+           set result to BackupFolder
+           goback.
+       end method.
+
+       method-id ToLine static private.
+       procedure division using by value a as type apo.AppointmentRecord
+                           returning result as string.
+           local-storage section.
+           01 parts type System.Collections.Generic.List[string].
+           procedure division.
+           set parts to new System.Collections.Generic.List[string]()
+           invoke parts::Add(a::AppointmentId)
+           invoke parts::Add(a::Start::ToString("o"))
+           invoke parts::Add(a::End::ToString("o"))
+           invoke parts::Add(a::Summary::Replace(Delimiter " "))
+           invoke parts::Add(a::Description::Replace(Delimiter " "))
+           invoke parts::Add(a::StatusId::ToString())
+           invoke parts::Add(a::BackgroundId::ToString())
+           invoke parts::Add(a::ResourceId)
+           invoke parts::Add(a::CustomerPhone)
+           invoke parts::Add(a::RecurrenceId)
+           invoke parts::Add(a::CreatedBy)
+           invoke parts::Add(a::CreatedAt::ToString("o"))
+           invoke parts::Add(a::ModifiedBy)
+           invoke parts::Add(a::ModifiedAt::ToString("o"))
+           invoke parts::Add(a::ConfirmationToken)
+           invoke type string::Join(Delimiter parts::ToArray()) returning result
+           goback.
+       end method.
+
+       method-id FromLine static private.
+       procedure division using by value line as string
+                           returning result as type apo.AppointmentRecord.
+           local-storage section.
+           01 f type string occurs any.
+           procedure division.
+           set f to line::Split(Delimiter::ToCharArray())
+           set result to new apo.AppointmentRecord()
+           set result::AppointmentId to f(1)
+           invoke type DateTime::Parse(f(2)) returning result::Start
+           invoke type DateTime::Parse(f(3)) returning result::End
+           set result::Summary to f(4)
+           set result::Description to f(5)
+           invoke type System.Int32::Parse(f(6)) returning result::StatusId
+           invoke type System.Int32::Parse(f(7)) returning result::BackgroundId
+           set result::ResourceId to f(8)
+           set result::CustomerPhone to f(9)
+           set result::RecurrenceId to f(10)
+           set result::CreatedBy to f(11)
+           invoke type DateTime::Parse(f(12)) returning result::CreatedAt
+           set result::ModifiedBy to f(13)
+           invoke type DateTime::Parse(f(14)) returning result::ModifiedAt
+           if f::Length > 14
+              set result::ConfirmationToken to f(15)
+           else
+              set result::ConfirmationToken to ""
+           end-if
+           goback.
+       end method.
+
+      *> Loads every appointment currently on file.  Returns an empty
+      *> list the first time the app runs, before the data file has
+      *> ever been written.
+       method-id Load static.
+       procedure division returning result as
+                type System.Collections.Generic.List[type apo.AppointmentRecord].
+           local-storage section.
+           01 lines type System.String occurs any.
+           01 i type System.Int32.
+           procedure division.
+           set result to new System.Collections.Generic.List[type apo.AppointmentRecord]()
+           if type System.IO.File::Exists(DataPath)
+              set lines to type System.IO.File::ReadAllLines(DataPath)
+              perform varying i from 1 by 1 until i > lines::Length
+                 if lines(i)::Length > 0
+                    invoke result::Add(self::FromLine(lines(i)))
+                 end-if
+              end-perform
+           end-if
+           goback.
+       end method.
+
+      *> Every appointment moved off the live file by ArchivePast, for
+      *> Form10's archived-turnos viewer.  Returns an empty list the
+      *> first time the app runs, before anything has been archived.
+       method-id LoadArchive static.
+       procedure division returning result as
+                type System.Collections.Generic.List[type apo.AppointmentRecord].
+           local-storage section.
+           01 lines type System.String occurs any.
+           01 i type System.Int32.
+           procedure division.
+           set result to new System.Collections.Generic.List[type apo.AppointmentRecord]()
+           if type System.IO.File::Exists(ArchivePath)
+              set lines to type System.IO.File::ReadAllLines(ArchivePath)
+              perform varying i from 1 by 1 until i > lines::Length
+                 if lines(i)::Length > 0
+                    invoke result::Add(self::FromLine(lines(i)))
+                 end-if
+              end-perform
+           end-if
+           goback.
+       end method.
+
+      *> Moves every live appointment that ended before cutoff into
+      *> ArchivePath, so radScheduler1 -- and the disk file it loads
+      *> from at startup -- doesn't keep growing with turnos nobody
+      *> needs to see on the live calendar anymore.
+       method-id ArchivePast static.
+       local-storage section.
+       01 records type System.Collections.Generic.List[type apo.AppointmentRecord].
+       01 keep type System.Collections.Generic.List[type apo.AppointmentRecord].
+       01 archived type System.Collections.Generic.List[string].
+       01 i type System.Int32.
+       procedure division using by value cutoff as type DateTime.
+           invoke self::Load returning records
+           set keep to new System.Collections.Generic.List[type apo.AppointmentRecord]()
+           set archived to new System.Collections.Generic.List[string]()
+           perform varying i from 1 by 1 until i > records::Count
+              if records::Item(i - 1)::End < cutoff
+                 invoke archived::Add(self::ToLine(records::Item(i - 1)))
+              else
+                 invoke keep::Add(records::Item(i - 1))
+              end-if
+           end-perform
+
+           if archived::Count > 0
+              invoke type System.IO.File::AppendAllLines(ArchivePath archived::ToArray())
+              invoke self::SaveAll(keep)
+           end-if
+           goback.
+       end method.
+
+      *> The single record matching a given AppointmentId, or null when
+      *> not found -- used when Form1 re-opens the editor and needs the
+      *> customer that was linked to this booking, not just the summary
+      *> text carried on the Telerik Appointment object itself.
+       method-id FindById static.
+       procedure division using by value id as string
+                           returning result as type apo.AppointmentRecord.
+           local-storage section.
+           01 records type System.Collections.Generic.List[type apo.AppointmentRecord].
+           01 i type System.Int32.
+           procedure division.
+           set result to null
+           invoke self::Load returning records
+           perform varying i from 1 by 1 until i > records::Count
+              if records::Item(i - 1)::AppointmentId = id
+                 set result to records::Item(i - 1)
+                 exit perform
+              end-if
+           end-perform
+           goback.
+       end method.
+
+      *> Every appointment on file for one customer's phone number, so
+      *> Form2 can show a repeat customer's booking history instead of
+      *> that trail being buried inside Summary free text.
+       method-id FindByPhone static.
+       procedure division using by value phone as string
+                           returning result as
+                type System.Collections.Generic.List[type apo.AppointmentRecord].
+           local-storage section.
+           01 records type System.Collections.Generic.List[type apo.AppointmentRecord].
+           01 i type System.Int32.
+           procedure division.
+           set result to new System.Collections.Generic.List[type apo.AppointmentRecord]()
+           invoke self::Load returning records
+           perform varying i from 1 by 1 until i > records::Count
+              if records::Item(i - 1)::CustomerPhone = phone
+                 invoke result::Add(records::Item(i - 1))
+              end-if
+           end-perform
+           goback.
+       end method.
+
+      *> The record matching a customer-facing confirmation token, or
+      *> null when the token is unknown/already used -- ConfirmationToken
+      *> is cleared once a turno is confirmed or cancelled through it so
+      *> the same link cannot be replayed.
+       method-id FindByToken static.
+       procedure division using by value token as string
+                           returning result as type apo.AppointmentRecord.
+           local-storage section.
+           01 records type System.Collections.Generic.List[type apo.AppointmentRecord].
+           01 i type System.Int32.
+           procedure division.
+           set result to null
+           if token::Trim()::Length = 0
+              goback
+           end-if
+           invoke self::Load returning records
+           perform varying i from 1 by 1 until i > records::Count
+              if records::Item(i - 1)::ConfirmationToken = token
+                 set result to records::Item(i - 1)
+                 exit perform
+              end-if
+           end-perform
+           goback.
+       end method.
+
+      *> True when some other appointment on file in the same room
+      *> overlaps the given start/end -- the disk-only counterpart to
+      *> Form1::HasOverlap, for callers (Form9) that act on a booking
+      *> without a live radScheduler1 to check against.
+       method-id HasOverlap static.
+       local-storage section.
+       01 records type System.Collections.Generic.List[type apo.AppointmentRecord].
+       01 i type System.Int32.
+       01 other type apo.AppointmentRecord.
+       procedure division using by value newStart as type DateTime
+                                 newEnd as type DateTime
+                                 excludeId as string
+                                 resourceId as string
+                           returning result as condition-value.
+           set result to false
+           invoke self::Load returning records
+           perform varying i from 1 by 1 until i > records::Count
+              set other to records::Item(i - 1)
+              if other::AppointmentId not = excludeId and other::ResourceId = resourceId
+                 if newStart < other::End and newEnd > other::Start
+                    set result to true
+                    exit perform
+                 end-if
+              end-if
+           end-perform
+           goback.
+       end method.
+
+      *> Rewrites the whole data file from the given list.  Used after
+      *> an edit/delete/archive where a line-for-line Append would not
+      *> be correct.
+       method-id SaveAll static.
+       procedure division using by value list as
+                type System.Collections.Generic.List[type apo.AppointmentRecord].
+           local-storage section.
+           01 lines type System.Collections.Generic.List[string].
+           01 i type System.Int32.
+           procedure division.
+           set lines to new System.Collections.Generic.List[string]()
+           perform varying i from 1 by 1 until i > list::Count
+              invoke lines::Add(self::ToLine(list::Item(i - 1)))
+           end-perform
+           invoke type System.IO.File::WriteAllLines(DataPath lines::ToArray())
+           goback.
+       end method.
+
+      *> Appends a single newly-created appointment without having to
+      *> re-read and rewrite the whole file.
+       method-id Append static.
+       procedure division using by value a as type apo.AppointmentRecord.
+           local-storage section.
+           01 writer type System.IO.StreamWriter.
+           procedure division.
+           set writer to new System.IO.StreamWriter(DataPath true)
+           invoke writer::WriteLine(self::ToLine(a))
+           invoke writer::Close()
+           goback.
+       end method.
+
+      *> Replaces the on-disk record matching a::AppointmentId with the
+      *> given record.  Used when an existing appointment is edited or
+      *> moved, rather than cloned.
+       method-id Update static.
+       procedure division using by value a as type apo.AppointmentRecord.
+           local-storage section.
+           01 records type System.Collections.Generic.List[type apo.AppointmentRecord].
+           01 i type System.Int32.
+           01 found condition-value.
+           procedure division.
+           invoke self::Load returning records
+           set found to false
+           perform varying i from 1 by 1 until i > records::Count
+              if records::Item(i - 1)::AppointmentId = a::AppointmentId
+                 invoke records::RemoveAt(i - 1)
+                 invoke records::Insert(i - 1 a)
+                 set found to true
+                 exit perform
+              end-if
+           end-perform
+           if not found
+              invoke records::Add(a)
+           end-if
+           invoke self::SaveAll(records)
+           goback.
+       end method.
+
+      *> True once a backup has already been taken today, so Form1_Load
+      *> only ever writes one automatic backup per day instead of one
+      *> on every startup.
+       method-id HasBackupToday static.
+       local-storage section.
+       01 files type System.Array.
+       01 todayPrefix string.
+       procedure division returning result as condition-value.
+           set result to false
+           if type System.IO.Directory::Exists(BackupFolder)
+              set todayPrefix to "appointments_" & type DateTime::Today::ToString("yyyyMMdd")
+              set files to type System.IO.Directory::GetFiles(BackupFolder todayPrefix & "*.dat")
+              if files::Length > 0
+                 set result to true
+              end-if
+           end-if
+           goback.
+       end method.
+
+      *> Copies the current data file into BackupFolder with a
+      *> timestamped name and returns the path written, so a scheduled
+      *> or manual backup never overwrites an earlier one from the
+      *> same run.
+       method-id Backup static.
+       local-storage section.
+       01 dest string.
+       procedure division returning result as string.
+           if not type System.IO.Directory::Exists(BackupFolder)
+              invoke type System.IO.Directory::CreateDirectory(BackupFolder)
+           end-if
+           set dest to BackupFolder & "\appointments_"
+              & type DateTime::Now::ToString("yyyyMMdd_HHmmss") & ".dat"
+           if type System.IO.File::Exists(DataPath)
+              invoke type System.IO.File::Copy(DataPath dest)
+           end-if
+           set result to dest
+           goback.
+       end method.
+
+      *> Overwrites the live data file with a chosen backup.  Callers
+      *> (Form1) are responsible for reloading radScheduler1 afterward,
+      *> the same way Load is used at startup.
+       method-id RestoreFrom static.
+       procedure division using by value path as string.
+           invoke type System.IO.File::Copy(path DataPath true)
+           goback.
+       end method.
+
+      *> Removes the on-disk record with the given id, e.g. when an
+      *> appointment is cancelled/deleted from radScheduler1.
+       method-id Delete static.
+       procedure division using by value id as string.
+           local-storage section.
+           01 records type System.Collections.Generic.List[type apo.AppointmentRecord].
+           01 i type System.Int32.
+           procedure division.
+           invoke self::Load returning records
+           perform varying i from 1 by 1 until i > records::Count
+              if records::Item(i - 1)::AppointmentId = id
+                 invoke records::RemoveAt(i - 1)
+                 exit perform
+              end-if
+           end-perform
+           invoke self::SaveAll(records)
+           goback.
+       end method.
+
+       end class.
