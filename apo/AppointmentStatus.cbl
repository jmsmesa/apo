@@ -0,0 +1,79 @@
+       class-id apo.AppointmentStatus.
+
+      *> Central mapping between the status names shown on Form2's
+      *> selector and the StatusId/BackgroundId pair radScheduler1
+      *> actually paints.  Before this, Window_Closed2 hardcoded
+      *> StatusId to 2 and BackgroundId to 6 for every appointment, so
+      *> there was no visual way to tell a confirmed booking from a
+      *> tentative one.  Keeping the mapping here means Form2 and
+      *> Form1 both work off the same names instead of scattering
+      *> magic numbers.
+
+       method-id NEW.
+       procedure division.
+           goback.
+       end method.
+
+      *> Ordered list of status names offered on Form2's selector.
+       method-id Names static.
+       procedure division returning result as
+                type System.Collections.Generic.List[string].
+           procedure division.
+           set result to new System.Collections.Generic.List[string]()
+           invoke result::Add("Tentativo")
+           invoke result::Add("Confirmado")
+           invoke result::Add("Completado")
+           invoke result::Add("Ausente")
+           invoke result::Add("Cancelado")
+           goback.
+       end method.
+
+       method-id StatusIdFor static.
+       procedure division using by value name as string
+                           returning result as type System.Int32.
+           procedure division.
+           evaluate name
+              when "Tentativo"  set result to 1
+              when "Confirmado" set result to 2
+              when "Completado" set result to 3
+              when "Ausente"    set result to 4
+              when "Cancelado"  set result to 5
+              when other        set result to 1
+           end-evaluate
+           goback.
+       end method.
+
+       method-id BackgroundIdFor static.
+       procedure division using by value name as string
+                           returning result as type System.Int32.
+           procedure division.
+           evaluate name
+              when "Tentativo"  set result to 3
+              when "Confirmado" set result to 6
+              when "Completado" set result to 8
+              when "Ausente"    set result to 1
+              when "Cancelado"  set result to 0
+              when other        set result to 3
+           end-evaluate
+           goback.
+       end method.
+
+      *> Reverse lookup used when Form1 re-opens the editor on an
+      *> existing appointment, so the selector shows its current
+      *> status instead of always defaulting to Tentativo.
+       method-id NameForStatusId static.
+       procedure division using by value statusId as type System.Int32
+                           returning result as string.
+           procedure division.
+           evaluate statusId
+              when 1 set result to "Tentativo"
+              when 2 set result to "Confirmado"
+              when 3 set result to "Completado"
+              when 4 set result to "Ausente"
+              when 5 set result to "Cancelado"
+              when other set result to "Tentativo"
+           end-evaluate
+           goback.
+       end method.
+
+       end class.
