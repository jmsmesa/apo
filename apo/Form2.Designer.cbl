@@ -4,6 +4,14 @@
        01 radTextBox1 type Telerik.WinControls.UI.RadTextBox.
        01 radButton1 type Telerik.WinControls.UI.RadButton.
        01 radDateTimePicker1 type Telerik.WinControls.UI.RadDateTimePicker.
+       01 radDateTimePicker2 type Telerik.WinControls.UI.RadDateTimePicker.
+       01 radDropDownList1 type Telerik.WinControls.UI.RadDropDownList.
+       01 radTextBox2 type Telerik.WinControls.UI.RadTextBox.
+       01 radTextBox3 type Telerik.WinControls.UI.RadTextBox.
+       01 radTextBox4 type Telerik.WinControls.UI.RadTextBox.
+       01 radDropDownList2 type Telerik.WinControls.UI.RadDropDownList.
+       01 radTextBox5 type Telerik.WinControls.UI.RadTextBox.
+       01 radDropDownList3 type Telerik.WinControls.UI.RadDropDownList.
        01 components type System.ComponentModel.IContainer.
 
       *> Required method for Designer support - do not modify
@@ -13,9 +21,25 @@
        set radTextBox1 to new Telerik.WinControls.UI.RadTextBox
        set radButton1 to new Telerik.WinControls.UI.RadButton
        set radDateTimePicker1 to new Telerik.WinControls.UI.RadDateTimePicker
+       set radDateTimePicker2 to new Telerik.WinControls.UI.RadDateTimePicker
+       set radDropDownList1 to new Telerik.WinControls.UI.RadDropDownList
+       set radTextBox2 to new Telerik.WinControls.UI.RadTextBox
+       set radTextBox3 to new Telerik.WinControls.UI.RadTextBox
+       set radTextBox4 to new Telerik.WinControls.UI.RadTextBox
+       set radDropDownList2 to new Telerik.WinControls.UI.RadDropDownList
+       set radTextBox5 to new Telerik.WinControls.UI.RadTextBox
+       set radDropDownList3 to new Telerik.WinControls.UI.RadDropDownList
        invoke radTextBox1 as type System.ComponentModel.ISupportInitialize::BeginInit
        invoke radButton1 as type System.ComponentModel.ISupportInitialize::BeginInit
        invoke radDateTimePicker1 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radDateTimePicker2 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radDropDownList1 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radTextBox2 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radTextBox3 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radTextBox4 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radDropDownList2 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radTextBox5 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radDropDownList3 as type System.ComponentModel.ISupportInitialize::BeginInit
        invoke self::SuspendLayout
       *> 
       *> radTextBox1
@@ -27,7 +51,7 @@
       *> 
       *> radButton1
       *> 
-       set radButton1::Location to new System.Drawing.Point(262 325)
+       set radButton1::Location to new System.Drawing.Point(262 352)
        set radButton1::Name to "radButton1"
        set radButton1::Size to new System.Drawing.Size(110 24)
        set radButton1::TabIndex to 1
@@ -43,10 +67,80 @@
        set radDateTimePicker1::TabStop to False
        set radDateTimePicker1::Text to "jueves, 16 de junio de 2016"
        set radDateTimePicker1::Value to new System.DateTime(2016 6 16 17 48 49 629)
-      *> 
+      *>
+      *> radDateTimePicker2
+      *>
+       set radDateTimePicker2::Location to new System.Drawing.Point(13 67)
+       set radDateTimePicker2::Name to "radDateTimePicker2"
+       set radDateTimePicker2::Size to new System.Drawing.Size(164 20)
+       set radDateTimePicker2::TabIndex to 3
+       set radDateTimePicker2::TabStop to False
+       set radDateTimePicker2::Text to "jueves, 16 de junio de 2016"
+       set radDateTimePicker2::Value to new System.DateTime(2016 6 16 18 48 49 629)
+      *>
+      *> radDropDownList1
+      *>
+       set radDropDownList1::Location to new System.Drawing.Point(13 94)
+       set radDropDownList1::Name to "radDropDownList1"
+       set radDropDownList1::Size to new System.Drawing.Size(164 20)
+       set radDropDownList1::TabIndex to 4
+      *>
+      *> radTextBox2 (customer phone -- lookup key)
+      *>
+       set radTextBox2::Location to new System.Drawing.Point(13 121)
+       set radTextBox2::Name to "radTextBox2"
+       set radTextBox2::Size to new System.Drawing.Size(164 20)
+       set radTextBox2::TabIndex to 5
+       invoke radTextBox2::add_LostFocus(new EventHandler(self::radTextBox2_LostFocus))
+      *>
+      *> radTextBox3 (customer name)
+      *>
+       set radTextBox3::Location to new System.Drawing.Point(13 148)
+       set radTextBox3::Name to "radTextBox3"
+       set radTextBox3::Size to new System.Drawing.Size(164 20)
+       set radTextBox3::TabIndex to 6
+      *>
+      *> radTextBox4 (customer notes)
+      *>
+       set radTextBox4::Location to new System.Drawing.Point(13 175)
+       set radTextBox4::Multiline to True
+       set radTextBox4::Name to "radTextBox4"
+       set radTextBox4::Size to new System.Drawing.Size(164 60)
+       set radTextBox4::TabIndex to 7
+      *>
+      *> radDropDownList2 (recurrence pattern)
+      *>
+       set radDropDownList2::Location to new System.Drawing.Point(13 245)
+       set radDropDownList2::Name to "radDropDownList2"
+       set radDropDownList2::Size to new System.Drawing.Size(164 20)
+       set radDropDownList2::TabIndex to 8
+      *>
+      *> radTextBox5 (recurrence occurrence count)
+      *>
+       set radTextBox5::Location to new System.Drawing.Point(13 272)
+       set radTextBox5::Name to "radTextBox5"
+       set radTextBox5::Size to new System.Drawing.Size(60 20)
+       set radTextBox5::TabIndex to 9
+       set radTextBox5::Text to "1"
+      *>
+      *> radDropDownList3 (room/resource)
+      *>
+       set radDropDownList3::Location to new System.Drawing.Point(13 299)
+       set radDropDownList3::Name to "radDropDownList3"
+       set radDropDownList3::Size to new System.Drawing.Size(164 20)
+       set radDropDownList3::TabIndex to 10
+      *>
       *> Form2
-      *> 
-       set self::ClientSize to new System.Drawing.Size(384 361)
+      *>
+       set self::ClientSize to new System.Drawing.Size(384 388)
+       invoke self::Controls::Add(radDropDownList3)
+       invoke self::Controls::Add(radTextBox5)
+       invoke self::Controls::Add(radDropDownList2)
+       invoke self::Controls::Add(radTextBox4)
+       invoke self::Controls::Add(radTextBox3)
+       invoke self::Controls::Add(radTextBox2)
+       invoke self::Controls::Add(radDropDownList1)
+       invoke self::Controls::Add(radDateTimePicker2)
        invoke self::Controls::Add(radDateTimePicker1)
        invoke self::Controls::Add(radButton1)
        invoke self::Controls::Add(radTextBox1)
@@ -56,6 +150,14 @@
        invoke radTextBox1 as type System.ComponentModel.ISupportInitialize::EndInit
        invoke radButton1 as type System.ComponentModel.ISupportInitialize::EndInit
        invoke radDateTimePicker1 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radDateTimePicker2 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radDropDownList1 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radTextBox2 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radTextBox3 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radTextBox4 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radDropDownList2 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radTextBox5 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radDropDownList3 as type System.ComponentModel.ISupportInitialize::EndInit
        invoke self::ResumeLayout(False)
        invoke self::PerformLayout
        end method.
