@@ -0,0 +1,143 @@
+       class-id apo.CustomerStore.
+
+      *> Disk persistence for customer records, keyed by phone number.
+      *> Mirrors AppointmentStore's flat pipe-delimited file so Form2
+      *> can look a customer up by phone (or create one) instead of
+      *> every booking being a same-looking blank slot with only a
+      *> free-text Evento string to identify whose appointment it is.
+
+       working-storage section.
+       01 DataPath   string value "customers.dat".
+       01 Delimiter  string value "|".
+
+       method-id NEW.
+       procedure division.
+           goback.
+       end method.
+
+       method-id ToLine static private.
+       procedure division using by value c as type apo.CustomerRecord
+                           returning result as string.
+           local-storage section.
+           01 parts type System.Collections.Generic.List[string].
+           procedure division.
+           set parts to new System.Collections.Generic.List[string]()
+           invoke parts::Add(c::Phone)
+           invoke parts::Add(c::Name::Replace(Delimiter " "))
+           invoke parts::Add(c::Notes::Replace(Delimiter " "))
+           invoke parts::Add(c::IsRepeat::ToString())
+           invoke type string::Join(Delimiter parts::ToArray()) returning result
+           goback.
+       end method.
+
+       method-id FromLine static private.
+       procedure division using by value line as string
+                           returning result as type apo.CustomerRecord.
+           local-storage section.
+           01 f type string occurs any.
+           procedure division.
+           set f to line::Split(Delimiter::ToCharArray())
+           set result to new apo.CustomerRecord()
+           set result::Phone to f(1)
+           set result::Name to f(2)
+           set result::Notes to f(3)
+           invoke type System.Boolean::Parse(f(4)) returning result::IsRepeat
+           goback.
+       end method.
+
+      *> Loads every customer on file.  Returns an empty list the
+      *> first time the app runs, before customers.dat exists.
+       method-id Load static.
+       procedure division returning result as
+                type System.Collections.Generic.List[type apo.CustomerRecord].
+           local-storage section.
+           01 lines type System.String occurs any.
+           01 i type System.Int32.
+           procedure division.
+           set result to new System.Collections.Generic.List[type apo.CustomerRecord]()
+           if type System.IO.File::Exists(DataPath)
+              set lines to type System.IO.File::ReadAllLines(DataPath)
+              perform varying i from 1 by 1 until i > lines::Length
+                 if lines(i)::Length > 0
+                    invoke result::Add(self::FromLine(lines(i)))
+                 end-if
+              end-perform
+           end-if
+           goback.
+       end method.
+
+       method-id SaveAll static.
+       procedure division using by value list as
+                type System.Collections.Generic.List[type apo.CustomerRecord].
+           local-storage section.
+           01 lines type System.Collections.Generic.List[string].
+           01 i type System.Int32.
+           procedure division.
+           set lines to new System.Collections.Generic.List[string]()
+           perform varying i from 1 by 1 until i > list::Count
+              invoke lines::Add(self::ToLine(list::Item(i - 1)))
+           end-perform
+           invoke type System.IO.File::WriteAllLines(DataPath lines::ToArray())
+           goback.
+       end method.
+
+      *> Looks a customer up by phone.  Returns null when there is no
+      *> match, so callers (Form2) can tell "not found" from "found".
+       method-id FindByPhone static.
+       procedure division using by value phone as string
+                           returning result as type apo.CustomerRecord.
+           local-storage section.
+           01 records type System.Collections.Generic.List[type apo.CustomerRecord].
+           01 i type System.Int32.
+           procedure division.
+           set result to null
+           invoke self::Load returning records
+           perform varying i from 1 by 1 until i > records::Count
+              if records::Item(i - 1)::Phone = phone
+                 set result to records::Item(i - 1)
+                 exit perform
+              end-if
+           end-perform
+           goback.
+       end method.
+
+      *> Creates the customer if this phone has never been seen, or
+      *> updates the name/notes on file and flags them as a repeat
+      *> customer if it has -- this is what lets Form2 offer a single
+      *> "look up or create" step instead of retyping the same client
+      *> into free text every visit.
+       method-id Upsert static.
+       procedure division using by value phone as string
+                                 name  as string
+                                 notes as string.
+           local-storage section.
+           01 records type System.Collections.Generic.List[type apo.CustomerRecord].
+           01 existing type apo.CustomerRecord.
+           01 i type System.Int32.
+           01 found condition-value.
+           procedure division.
+           invoke self::Load returning records
+           set found to false
+           perform varying i from 1 by 1 until i > records::Count
+              if records::Item(i - 1)::Phone = phone
+                 set existing to records::Item(i - 1)
+                 set existing::Name to name
+                 set existing::Notes to notes
+                 set existing::IsRepeat to true
+                 set found to true
+                 exit perform
+              end-if
+           end-perform
+           if not found
+              set existing to new apo.CustomerRecord()
+              set existing::Phone to phone
+              set existing::Name to name
+              set existing::Notes to notes
+              set existing::IsRepeat to false
+              invoke records::Add(existing)
+           end-if
+           invoke self::SaveAll(records)
+           goback.
+       end method.
+
+       end class.
