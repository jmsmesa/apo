@@ -0,0 +1,104 @@
+       class-id apo.Form9 is partial
+                 inherits type System.Windows.Forms.Form.
+
+      *> Stand-in for the customer-facing confirm/cancel link that
+      *> would normally be emailed or texted out -- this apo class has
+      *> no web server anywhere to host a clickable link against, so
+      *> the "link" is the ConfirmationToken handed to the customer
+      *> when the turno is booked, and this screen is where pasting it
+      *> in does the same StatusId transition a real link would do.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent()
+           goback.
+       end method.
+
+      *> Looks the token up without changing anything yet, so the
+      *> customer sees which turno they are about to confirm/cancel.
+       method-id radButton3_Click final private.
+       local-storage section.
+       01 rec type apo.AppointmentRecord.
+       procedure division using by value sender as object e as type System.EventArgs.
+           invoke type apo.AppointmentStore::FindByToken(radTextBox1::Text::Trim()) returning rec
+           if rec = null
+              set radTextBox2::Text to "Codigo invalido o ya utilizado."
+           else
+              set radTextBox2::Text to rec::Summary & " - "
+                 & rec::Start::ToString("dd/MM/yyyy HH:mm")
+           end-if
+       end method.
+
+      *> Confirmado is only offered while the turno is still pending --
+      *> a turno already cancelled (whether through this same screen or
+      *> by staff changing the status on Form2) cannot be confirmed back
+      *> to life through the same link, and the slot is re-checked for
+      *> overlap/business hours the same way any other booking change is,
+      *> since the room may have been given to someone else in the
+      *> meantime.
+       method-id radButton1_Click final private.
+       local-storage section.
+       01 rec type apo.AppointmentRecord.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if type apo.Session::IsReadOnly
+              set radTextBox2::Text to "Esta sesion no puede confirmar turnos."
+              goback
+           end-if
+
+           invoke type apo.AppointmentStore::FindByToken(radTextBox1::Text::Trim()) returning rec
+           if rec = null
+              set radTextBox2::Text to "Codigo invalido o ya utilizado."
+              goback
+           end-if
+
+           if rec::StatusId not = type apo.AppointmentStatus::StatusIdFor("Tentativo")
+              set radTextBox2::Text to "Este turno ya no esta pendiente de confirmacion."
+              goback
+           end-if
+
+           if type apo.AppointmentStore::HasOverlap(rec::Start rec::End rec::AppointmentId rec::ResourceId)
+              set radTextBox2::Text to "El horario ya no esta disponible; comuniquese con el negocio."
+              goback
+           end-if
+
+           if not type apo.BusinessHours::IsWithinHours(rec::Start rec::End)
+              set radTextBox2::Text to "El horario ya no esta disponible; comuniquese con el negocio."
+              goback
+           end-if
+
+           set rec::StatusId to type apo.AppointmentStatus::StatusIdFor("Confirmado")
+           set rec::BackgroundId to type apo.AppointmentStatus::BackgroundIdFor("Confirmado")
+           set rec::ConfirmationToken to ""
+           set rec::ModifiedBy to "Cliente"
+           set rec::ModifiedAt to type DateTime::Now
+           invoke type apo.AppointmentStore::Update(rec)
+           invoke type apo.AuditLog::Record("Confirmado por cliente" rec::AppointmentId rec::Summary)
+           set radTextBox2::Text to "Turno confirmado. Gracias!"
+       end method.
+
+       method-id radButton2_Click final private.
+       local-storage section.
+       01 rec type apo.AppointmentRecord.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if type apo.Session::IsReadOnly
+              set radTextBox2::Text to "Esta sesion no puede cancelar turnos."
+              goback
+           end-if
+
+           invoke type apo.AppointmentStore::FindByToken(radTextBox1::Text::Trim()) returning rec
+           if rec = null
+              set radTextBox2::Text to "Codigo invalido o ya utilizado."
+              goback
+           end-if
+
+           set rec::StatusId to type apo.AppointmentStatus::StatusIdFor("Cancelado")
+           set rec::BackgroundId to type apo.AppointmentStatus::BackgroundIdFor("Cancelado")
+           set rec::ConfirmationToken to ""
+           set rec::ModifiedBy to "Cliente"
+           set rec::ModifiedAt to type DateTime::Now
+           invoke type apo.AppointmentStore::Update(rec)
+           invoke type apo.AuditLog::Record("Cancelado por cliente" rec::AppointmentId rec::Summary)
+           set radTextBox2::Text to "Turno cancelado."
+       end method.
+
+       end class.
