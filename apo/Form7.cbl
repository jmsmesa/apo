@@ -0,0 +1,72 @@
+       class-id apo.Form7 is partial
+                 inherits type System.Windows.Forms.Form.
+
+      *> Waiting-list viewer opened from Form1's "Lista de espera"
+      *> button.  Lets the front desk promote a held request to a real
+      *> turno -- Form1 then opens Form2 pre-filled from the selected
+      *> entry so the booking still goes through the normal save/
+      *> overlap checks instead of being created blind.
+
+       working-storage section.
+       01 entries type System.Collections.Generic.List[type apo.WaitlistRecord].
+       01 Selected type apo.WaitlistRecord property.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent()
+           goback.
+       end method.
+
+      *> Rebuilds the list from waitlist.dat, one line per pending
+      *> request.
+       method-id Refresh final private.
+       local-storage section.
+       01 i type System.Int32.
+       01 line string.
+       procedure division.
+           invoke type apo.WaitlistStore::Load returning entries
+           invoke radListControl1::Items::Clear
+           perform varying i from 1 by 1 until i > entries::Count
+              set line to entries::Item(i - 1)::DesiredStart::ToString("dd/MM/yyyy HH:mm")
+                 & " - " & entries::Item(i - 1)::Summary
+                 & " (" & entries::Item(i - 1)::CustomerName & ")"
+              invoke radListControl1::Items::Add(new Telerik.WinControls.UI.RadListDataItem(line))
+           end-perform
+       end method.
+
+       method-id Form7_Load final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           invoke self::Refresh
+       end method.
+
+      *> Hands the selected entry back to Form1 and removes it from
+      *> the waiting list -- if the resulting booking is cancelled
+      *> before being saved, the customer simply has to ask again,
+      *> the same tradeoff Form5's search jump already makes.
+       method-id radButton1_Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if radListControl1::SelectedIndex < 0
+              invoke type System.Windows.Forms.MessageBox::Show(
+                    "Seleccione un turno de la lista de espera."
+                    "Lista de espera")
+              goback
+           end-if
+
+           set Selected to entries::Item(radListControl1::SelectedIndex)
+           invoke type apo.WaitlistStore::Remove(Selected::WaitlistId)
+           set self::DialogResult to type System.Windows.Forms.DialogResult::OK
+           invoke self::Close
+       end method.
+
+      *> Drops a request the customer no longer wants held.
+       method-id radButton2_Click final private.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if radListControl1::SelectedIndex < 0
+              goback
+           end-if
+
+           invoke type apo.WaitlistStore::Remove(entries::Item(radListControl1::SelectedIndex)::WaitlistId)
+           invoke self::Refresh
+       end method.
+
+       end class.
