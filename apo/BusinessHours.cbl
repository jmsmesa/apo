@@ -0,0 +1,66 @@
+       class-id apo.BusinessHours.
+
+      *> Our actual opening hours, kept in one place so Form2 can both
+      *> configure radDateTimePicker1 and reject a selection outside
+      *> them, instead of the picker accepting any date/time at all
+      *> (a fat-fingered 3 AM Sunday booking used to go straight onto
+      *> radScheduler1 with nothing to stop it).
+
+       working-storage section.
+       01 OpenHour   type System.Int32 value 9.
+       01 CloseHour  type System.Int32 value 20.
+
+       method-id NEW.
+       procedure division.
+           goback.
+       end method.
+
+       method-id OpeningHour static.
+       procedure division returning result as type System.Int32.
+           procedure division.
+           set result to OpenHour
+           goback.
+       end method.
+
+       method-id ClosingHour static.
+       procedure division returning result as type System.Int32.
+           procedure division.
+           set result to CloseHour
+           goback.
+       end method.
+
+      *> We are closed Sundays.
+       method-id IsOpenDay static.
+       procedure division using by value day as type System.DayOfWeek
+                           returning result as condition-value.
+           procedure division.
+           if day = type System.DayOfWeek::Sunday
+              set result to false
+           else
+              set result to true
+           end-if
+           goback.
+       end method.
+
+      *> True when the whole [start, end) span falls on the same open
+      *> day and inside opening/closing hours.
+       method-id IsWithinHours static.
+       local-storage section.
+       01 openTime  type TimeSpan.
+       01 closeTime type TimeSpan.
+       procedure division using by value start as type DateTime
+                                 finish as type DateTime
+                           returning result as condition-value.
+           procedure division.
+           set openTime  to new TimeSpan(self::OpeningHour 0 0)
+           set closeTime to new TimeSpan(self::ClosingHour 0 0)
+           set result to false
+           if self::IsOpenDay(start::DayOfWeek) and start::Date = finish::Date
+              if start::TimeOfDay >= openTime and finish::TimeOfDay <= closeTime
+                 set result to true
+              end-if
+           end-if
+           goback.
+       end method.
+
+       end class.
