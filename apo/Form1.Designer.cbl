@@ -4,21 +4,54 @@
        01 radScheduler1 type Telerik.WinControls.UI.RadScheduler.
        01 radCalendar1 type Telerik.WinControls.UI.RadCalendar.
        01 radButton1 type Telerik.WinControls.UI.RadButton.
+       01 radButton2 type Telerik.WinControls.UI.RadButton.
+       01 radButton3 type Telerik.WinControls.UI.RadButton.
+       01 radButton4 type Telerik.WinControls.UI.RadButton.
+       01 radButton5 type Telerik.WinControls.UI.RadButton.
+       01 radButton6 type Telerik.WinControls.UI.RadButton.
+       01 radButton7 type Telerik.WinControls.UI.RadButton.
+       01 radButton8 type Telerik.WinControls.UI.RadButton.
+       01 radButton9 type Telerik.WinControls.UI.RadButton.
+       01 radButton10 type Telerik.WinControls.UI.RadButton.
+       01 radButton11 type Telerik.WinControls.UI.RadButton.
+       01 radButton12 type Telerik.WinControls.UI.RadButton.
+       01 schedulerDailyPrintStyle1 type Telerik.WinControls.UI.SchedulerDailyPrintStyle.
+       01 reminderTimer type System.Windows.Forms.Timer.
        01 components type System.ComponentModel.IContainer.
-      
+
       *> Required method for Designer support - do not modify
       *> the contents of this method with the code editor.
        method-id InitializeComponent private.
-       local-storage section.
-       01 schedulerDailyPrintStyle1 type Telerik.WinControls.UI.SchedulerDailyPrintStyle.
        procedure division.
        set schedulerDailyPrintStyle1 to new Telerik.WinControls.UI.SchedulerDailyPrintStyle
        set radScheduler1 to new Telerik.WinControls.UI.RadScheduler
        set radCalendar1 to new Telerik.WinControls.UI.RadCalendar
        set radButton1 to new Telerik.WinControls.UI.RadButton
+       set radButton2 to new Telerik.WinControls.UI.RadButton
+       set radButton3 to new Telerik.WinControls.UI.RadButton
+       set radButton4 to new Telerik.WinControls.UI.RadButton
+       set radButton5 to new Telerik.WinControls.UI.RadButton
+       set radButton6 to new Telerik.WinControls.UI.RadButton
+       set radButton7 to new Telerik.WinControls.UI.RadButton
+       set radButton8 to new Telerik.WinControls.UI.RadButton
+       set radButton9 to new Telerik.WinControls.UI.RadButton
+       set radButton10 to new Telerik.WinControls.UI.RadButton
+       set radButton11 to new Telerik.WinControls.UI.RadButton
+       set radButton12 to new Telerik.WinControls.UI.RadButton
        invoke radScheduler1 as type System.ComponentModel.ISupportInitialize::BeginInit
        invoke radCalendar1 as type System.ComponentModel.ISupportInitialize::BeginInit
        invoke radButton1 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radButton2 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radButton3 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radButton4 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radButton5 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radButton6 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radButton7 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radButton8 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radButton9 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radButton10 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radButton11 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radButton12 as type System.ComponentModel.ISupportInitialize::BeginInit
        invoke self::SuspendLayout
       *> 
       *> radScheduler1
@@ -37,6 +70,7 @@
        set radScheduler1::Text to "radScheduler1"
        invoke radScheduler1::add_CellElementDoubleClick(new System.EventHandler(self::radScheduler1_CellElementDoubleClick))
        invoke radScheduler1::add_AppointmentEditDialogShowing(new System.EventHandler[type Telerik.WinControls.UI.AppointmentEditDialogShowingEventArgs](self::radScheduler1_AppointmentEditDialogShowing))
+       invoke radScheduler1::add_AppointmentMoving(new System.EventHandler[type Telerik.WinControls.UI.AppointmentMovingEventArgs](self::radScheduler1_AppointmentMoving))
        invoke radScheduler1::add_Click(new System.EventHandler(self::radScheduler1_Click))
       *> 
       *> radCalendar1
@@ -54,20 +88,150 @@
        set radButton1::Name to "radButton1"
        set radButton1::Size to new System.Drawing.Size(257 42)
        set radButton1::TabIndex to 2
-       set radButton1::Text to "radButton1"
-      *> 
+       set radButton1::Text to "Cancelar turno"
+       invoke radButton1::add_Click(new System.EventHandler(self::radButton1_Click))
+      *>
+      *> radButton2
+      *>
+       set radButton2::Location to new System.Drawing.Point(528 447)
+       set radButton2::Name to "radButton2"
+       set radButton2::Size to new System.Drawing.Size(257 42)
+       set radButton2::TabIndex to 3
+       set radButton2::Text to "Imprimir"
+       invoke radButton2::add_Click(new System.EventHandler(self::radButton2_Click))
+      *>
+      *> radButton3
+      *>
+       set radButton3::Location to new System.Drawing.Point(528 495)
+       set radButton3::Name to "radButton3"
+       set radButton3::Size to new System.Drawing.Size(257 42)
+       set radButton3::TabIndex to 4
+       set radButton3::Text to "Reporte de turnos"
+       invoke radButton3::add_Click(new System.EventHandler(self::radButton3_Click))
+      *>
+      *> radButton4
+      *>
+       set radButton4::Location to new System.Drawing.Point(528 543)
+       set radButton4::Name to "radButton4"
+       set radButton4::Size to new System.Drawing.Size(257 42)
+       set radButton4::TabIndex to 5
+       set radButton4::Text to "Buscar turno"
+       invoke radButton4::add_Click(new System.EventHandler(self::radButton4_Click))
+      *>
+      *> radButton5
+      *>
+       set radButton5::Location to new System.Drawing.Point(528 591)
+       set radButton5::Name to "radButton5"
+       set radButton5::Size to new System.Drawing.Size(257 42)
+       set radButton5::TabIndex to 6
+       set radButton5::Text to "Exportar agenda"
+       invoke radButton5::add_Click(new System.EventHandler(self::radButton5_Click))
+      *>
+      *> radButton6
+      *>
+       set radButton6::Location to new System.Drawing.Point(528 639)
+       set radButton6::Name to "radButton6"
+       set radButton6::Size to new System.Drawing.Size(257 42)
+       set radButton6::TabIndex to 7
+       set radButton6::Text to "Importar agenda"
+       invoke radButton6::add_Click(new System.EventHandler(self::radButton6_Click))
+      *>
+      *> radButton7
+      *>
+       set radButton7::Location to new System.Drawing.Point(528 687)
+       set radButton7::Name to "radButton7"
+       set radButton7::Size to new System.Drawing.Size(257 42)
+       set radButton7::TabIndex to 8
+       set radButton7::Text to "Copia de seguridad"
+       invoke radButton7::add_Click(new System.EventHandler(self::radButton7_Click))
+      *>
+      *> radButton8
+      *>
+       set radButton8::Location to new System.Drawing.Point(528 735)
+       set radButton8::Name to "radButton8"
+       set radButton8::Size to new System.Drawing.Size(257 42)
+       set radButton8::TabIndex to 9
+       set radButton8::Text to "Restaurar copia"
+       invoke radButton8::add_Click(new System.EventHandler(self::radButton8_Click))
+      *>
+      *> radButton9
+      *>
+       set radButton9::Location to new System.Drawing.Point(528 783)
+       set radButton9::Name to "radButton9"
+       set radButton9::Size to new System.Drawing.Size(257 42)
+       set radButton9::TabIndex to 10
+       set radButton9::Text to "Lista de espera"
+       invoke radButton9::add_Click(new System.EventHandler(self::radButton9_Click))
+      *>
+      *> radButton10
+      *>
+       set radButton10::Location to new System.Drawing.Point(528 831)
+       set radButton10::Name to "radButton10"
+       set radButton10::Size to new System.Drawing.Size(257 42)
+       set radButton10::TabIndex to 11
+       set radButton10::Text to "Reporte de huecos"
+       invoke radButton10::add_Click(new System.EventHandler(self::radButton10_Click))
+      *>
+      *> radButton11
+      *>
+       set radButton11::Location to new System.Drawing.Point(528 879)
+       set radButton11::Name to "radButton11"
+       set radButton11::Size to new System.Drawing.Size(257 42)
+       set radButton11::TabIndex to 12
+       set radButton11::Text to "Confirmar turno (cliente)"
+       invoke radButton11::add_Click(new System.EventHandler(self::radButton11_Click))
+      *>
+      *> radButton12
+      *>
+       set radButton12::Location to new System.Drawing.Point(528 927)
+       set radButton12::Name to "radButton12"
+       set radButton12::Size to new System.Drawing.Size(257 42)
+       set radButton12::TabIndex to 13
+       set radButton12::Text to "Turnos archivados"
+       invoke radButton12::add_Click(new System.EventHandler(self::radButton12_Click))
+      *>
+      *> reminderTimer
+      *>
+       set reminderTimer to new System.Windows.Forms.Timer
+       set reminderTimer::Interval to 60000
+       invoke reminderTimer::add_Tick(new System.EventHandler(self::reminderTimer_Tick))
+       set reminderTimer::Enabled to true
+      *>
       *> Form1
-      *> 
-       set self::ClientSize to new System.Drawing.Size(806 453)
+      *>
+       set self::ClientSize to new System.Drawing.Size(806 985)
+       invoke self::Controls::Add(radButton12)
+       invoke self::Controls::Add(radButton11)
+       invoke self::Controls::Add(radButton10)
+       invoke self::Controls::Add(radButton9)
+       invoke self::Controls::Add(radButton8)
+       invoke self::Controls::Add(radButton7)
+       invoke self::Controls::Add(radButton6)
+       invoke self::Controls::Add(radButton5)
+       invoke self::Controls::Add(radButton4)
+       invoke self::Controls::Add(radButton3)
+       invoke self::Controls::Add(radButton2)
        invoke self::Controls::Add(radButton1)
        invoke self::Controls::Add(radCalendar1)
        invoke self::Controls::Add(radScheduler1)
        set self::Name to "Form1"
        set self::Text to "Form1"
        invoke self::add_Load(new System.EventHandler(self::Form1_Load))
+       invoke self::add_FormClosing(new System.Windows.Forms.FormClosingEventHandler(self::Form1_FormClosing))
        invoke radScheduler1 as type System.ComponentModel.ISupportInitialize::EndInit
        invoke radCalendar1 as type System.ComponentModel.ISupportInitialize::EndInit
        invoke radButton1 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radButton2 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radButton3 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radButton4 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radButton5 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radButton6 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radButton7 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radButton8 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radButton9 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radButton10 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radButton11 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radButton12 as type System.ComponentModel.ISupportInitialize::EndInit
        invoke self::ResumeLayout(False)
        end method.
 
