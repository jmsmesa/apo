@@ -0,0 +1,75 @@
+       class-id apo.Form5
+                 is partial inherits type System.Windows.Forms.Form.
+
+      *> Lets the front desk search booked turnos by keyword, phone or
+      *> customer name and jump straight to the matching date.
+
+       01 radTextBox1 type Telerik.WinControls.UI.RadTextBox.
+       01 radButton1 type Telerik.WinControls.UI.RadButton.
+       01 radListControl1 type Telerik.WinControls.UI.RadListControl.
+       01 components type System.ComponentModel.IContainer.
+
+      *> Required method for Designer support - do not modify
+      *> the contents of this method with the code editor.
+       method-id InitializeComponent private.
+       procedure division.
+       set radTextBox1 to new Telerik.WinControls.UI.RadTextBox
+       set radButton1 to new Telerik.WinControls.UI.RadButton
+       set radListControl1 to new Telerik.WinControls.UI.RadListControl
+       invoke radTextBox1 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radButton1 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radListControl1 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke self::SuspendLayout
+      *>
+      *> radTextBox1
+      *>
+       set radTextBox1::Location to new System.Drawing.Point(13 13)
+       set radTextBox1::Name to "radTextBox1"
+       set radTextBox1::Size to new System.Drawing.Size(280 20)
+       set radTextBox1::TabIndex to 0
+      *>
+      *> radButton1
+      *>
+       set radButton1::Location to new System.Drawing.Point(299 13)
+       set radButton1::Name to "radButton1"
+       set radButton1::Size to new System.Drawing.Size(94 20)
+       set radButton1::TabIndex to 1
+       set radButton1::Text to "Buscar"
+       invoke radButton1::add_Click(new System.EventHandler(self::radButton1_Click))
+      *>
+      *> radListControl1
+      *>
+       set radListControl1::Location to new System.Drawing.Point(13 40)
+       set radListControl1::Name to "radListControl1"
+       set radListControl1::Size to new System.Drawing.Size(380 260)
+       set radListControl1::TabIndex to 2
+       invoke radListControl1::add_DoubleClick(new System.EventHandler(self::radListControl1_DoubleClick))
+      *>
+      *> Form5
+      *>
+       set self::ClientSize to new System.Drawing.Size(406 313)
+       invoke self::Controls::Add(radListControl1)
+       invoke self::Controls::Add(radButton1)
+       invoke self::Controls::Add(radTextBox1)
+       set self::Name to "Form5"
+       set self::Text to "Buscar turno"
+       invoke radTextBox1 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radButton1 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radListControl1 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke self::ResumeLayout(False)
+       invoke self::PerformLayout
+       end method.
+
+      *> Clean up any resources being used.
+       method-id Dispose override is protected.
+       procedure division using by value disposing as condition-value.
+           if disposing then
+               if components not = null then
+                   invoke components::Dispose()
+               end-if
+           end-if
+           invoke super::Dispose(by value disposing)
+           goback.
+       end method.
+
+       end class.
