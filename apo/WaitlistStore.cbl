@@ -0,0 +1,126 @@
+       class-id apo.WaitlistStore.
+
+      *> Disk persistence for the waiting list, mirroring
+      *> AppointmentStore's flat pipe-delimited file.  A slot that was
+      *> already taken used to just be refused outright -- this lets
+      *> the front desk hold the request and promote it to a real
+      *> turno later if the slot opens up or the customer accepts
+      *> another room/time.
+
+       working-storage section.
+       01 DataPath   string value "waitlist.dat".
+       01 Delimiter  string value "|".
+
+       method-id NEW.
+       procedure division.
+           goback.
+       end method.
+
+       method-id ToLine static private.
+       procedure division using by value w as type apo.WaitlistRecord
+                           returning result as string.
+           local-storage section.
+           01 parts type System.Collections.Generic.List[string].
+           procedure division.
+           set parts to new System.Collections.Generic.List[string]()
+           invoke parts::Add(w::WaitlistId)
+           invoke parts::Add(w::CustomerPhone)
+           invoke parts::Add(w::CustomerName::Replace(Delimiter " "))
+           invoke parts::Add(w::Summary::Replace(Delimiter " "))
+           invoke parts::Add(w::DesiredStart::ToString("o"))
+           invoke parts::Add(w::DesiredEnd::ToString("o"))
+           invoke parts::Add(w::ResourceId)
+           invoke parts::Add(w::RequestedAt::ToString("o"))
+           invoke type string::Join(Delimiter parts::ToArray()) returning result
+           goback.
+       end method.
+
+       method-id FromLine static private.
+       procedure division using by value line as string
+                           returning result as type apo.WaitlistRecord.
+           local-storage section.
+           01 f type string occurs any.
+           procedure division.
+           set f to line::Split(Delimiter::ToCharArray())
+           set result to new apo.WaitlistRecord()
+           set result::WaitlistId to f(1)
+           set result::CustomerPhone to f(2)
+           set result::CustomerName to f(3)
+           set result::Summary to f(4)
+           invoke type DateTime::Parse(f(5)) returning result::DesiredStart
+           invoke type DateTime::Parse(f(6)) returning result::DesiredEnd
+           set result::ResourceId to f(7)
+           invoke type DateTime::Parse(f(8)) returning result::RequestedAt
+           goback.
+       end method.
+
+      *> Loads every waiting-list entry on file.  Returns an empty
+      *> list the first time the app runs, before waitlist.dat exists.
+       method-id Load static.
+       procedure division returning result as
+                type System.Collections.Generic.List[type apo.WaitlistRecord].
+           local-storage section.
+           01 lines type System.String occurs any.
+           01 i type System.Int32.
+           procedure division.
+           set result to new System.Collections.Generic.List[type apo.WaitlistRecord]()
+           if type System.IO.File::Exists(DataPath)
+              set lines to type System.IO.File::ReadAllLines(DataPath)
+              perform varying i from 1 by 1 until i > lines::Length
+                 if lines(i)::Length > 0
+                    invoke result::Add(self::FromLine(lines(i)))
+                 end-if
+              end-perform
+           end-if
+           goback.
+       end method.
+
+       method-id SaveAll static.
+       procedure division using by value list as
+                type System.Collections.Generic.List[type apo.WaitlistRecord].
+           local-storage section.
+           01 lines type System.Collections.Generic.List[string].
+           01 i type System.Int32.
+           procedure division.
+           set lines to new System.Collections.Generic.List[string]()
+           perform varying i from 1 by 1 until i > list::Count
+              invoke lines::Add(self::ToLine(list::Item(i - 1)))
+           end-perform
+           invoke type System.IO.File::WriteAllLines(DataPath lines::ToArray())
+           goback.
+       end method.
+
+      *> Appends one new waiting-list request without rewriting the
+      *> whole file.
+       method-id Append static.
+       procedure division using by value w as type apo.WaitlistRecord.
+           local-storage section.
+           01 writer type System.IO.StreamWriter.
+           procedure division.
+           set writer to new System.IO.StreamWriter(DataPath true)
+           invoke writer::WriteLine(self::ToLine(w))
+           invoke writer::Close()
+           goback.
+       end method.
+
+      *> Removes the entry with the given id -- used once it has been
+      *> promoted to a real turno, or if the customer is no longer
+      *> waiting.
+       method-id Remove static.
+       procedure division using by value id as string.
+           local-storage section.
+           01 records type System.Collections.Generic.List[type apo.WaitlistRecord].
+           01 i type System.Int32.
+           procedure division.
+           invoke self::Load returning records
+           perform varying i from 1 by 1 until i > records::Count
+              if records::Item(i - 1)::WaitlistId = id
+                 invoke records::RemoveAt(i - 1)
+                 exit perform
+              end-if
+           end-perform
+           invoke self::SaveAll(records)
+           goback.
+       end method.
+
+       end class.
