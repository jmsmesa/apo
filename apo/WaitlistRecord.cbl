@@ -0,0 +1,23 @@
+       class-id apo.WaitlistRecord.
+
+      *> Plain data holder for one waiting-list entry: a customer who
+      *> wanted a slot that was already taken.  Kept separate from
+      *> AppointmentRecord since a waitlist entry isn't a booking yet
+      *> and has no StatusId/BackgroundId of its own.
+
+       working-storage section.
+       01 WaitlistId    string property.
+       01 CustomerPhone string property.
+       01 CustomerName  string property.
+       01 Summary       string property.
+       01 DesiredStart  type DateTime property.
+       01 DesiredEnd    type DateTime property.
+       01 ResourceId    string property.
+       01 RequestedAt   type DateTime property.
+
+       method-id NEW.
+       procedure division.
+           goback.
+       end method.
+
+       end class.
