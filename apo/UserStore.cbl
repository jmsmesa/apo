@@ -0,0 +1,91 @@
+       class-id apo.UserStore.
+
+      *> Disk persistence for login credentials, keyed by username.
+      *> Mirrors CustomerStore/AppointmentStore's flat pipe-delimited
+      *> file.  The first time the app runs, before users.dat exists,
+      *> a default administrator and a read-only front-desk account
+      *> are seeded so there is always a way to log in.
+
+       working-storage section.
+       01 DataPath   string value "users.dat".
+       01 Delimiter  string value "|".
+
+       method-id NEW.
+       procedure division.
+           goback.
+       end method.
+
+       method-id ToLine static private.
+       procedure division using by value username as string
+                                 password as string
+                                 role     as string
+                           returning result as string.
+           local-storage section.
+           01 parts type System.Collections.Generic.List[string].
+           procedure division.
+           set parts to new System.Collections.Generic.List[string]()
+           invoke parts::Add(username)
+           invoke parts::Add(password)
+           invoke parts::Add(role)
+           invoke type string::Join(Delimiter parts::ToArray()) returning result
+           goback.
+       end method.
+
+      *> Writes the default credentials the first time the app runs:
+      *> "admin" (full access) and "recepcion" (read-only front desk).
+       method-id Seed static private.
+       local-storage section.
+       01 lines type System.Collections.Generic.List[string].
+       procedure division.
+           set lines to new System.Collections.Generic.List[string]()
+           invoke lines::Add(self::ToLine("admin" "admin" "Administrador"))
+           invoke lines::Add(self::ToLine("recepcion" "recepcion" "Recepcion"))
+           invoke type System.IO.File::WriteAllLines(DataPath lines::ToArray())
+           goback.
+       end method.
+
+      *> Loads every user on file, seeding the defaults first if the
+      *> file has never been written.
+       method-id Load static.
+       procedure division returning result as
+                type System.Collections.Generic.List[string].
+           local-storage section.
+           01 lines type System.String occurs any.
+           01 i type System.Int32.
+           procedure division.
+           if not type System.IO.File::Exists(DataPath)
+              invoke self::Seed
+           end-if
+           set result to new System.Collections.Generic.List[string]()
+           set lines to type System.IO.File::ReadAllLines(DataPath)
+           perform varying i from 1 by 1 until i > lines::Length
+              if lines(i)::Length > 0
+                 invoke result::Add(lines(i))
+              end-if
+           end-perform
+           goback.
+       end method.
+
+      *> The role for a matching username/password, or "" when the
+      *> credentials don't match anything on file.
+       method-id Validate static.
+       local-storage section.
+       01 lines type System.Collections.Generic.List[string].
+       01 f type string occurs any.
+       01 i type System.Int32.
+       procedure division using by value username as string
+                                 password as string
+                           returning result as string.
+           set result to ""
+           invoke self::Load returning lines
+           perform varying i from 1 by 1 until i > lines::Count
+              set f to lines::Item(i - 1)::Split(Delimiter::ToCharArray())
+              if f(1) = username and f(2) = password
+                 set result to f(3)
+                 exit perform
+              end-if
+           end-perform
+           goback.
+       end method.
+
+       end class.
