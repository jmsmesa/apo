@@ -0,0 +1,76 @@
+       class-id apo.Form3
+                 is partial inherits type System.Windows.Forms.Form.
+
+      *> Lets the user pick the date range to print, so Form1's print
+      *> button no longer prints whatever fixed week is baked into
+      *> InitializeComponent.
+
+       01 radDateTimePicker1 type Telerik.WinControls.UI.RadDateTimePicker.
+       01 radDateTimePicker2 type Telerik.WinControls.UI.RadDateTimePicker.
+       01 radButton1 type Telerik.WinControls.UI.RadButton.
+       01 components type System.ComponentModel.IContainer.
+
+      *> Required method for Designer support - do not modify
+      *> the contents of this method with the code editor.
+       method-id InitializeComponent private.
+       procedure division.
+       set radDateTimePicker1 to new Telerik.WinControls.UI.RadDateTimePicker
+       set radDateTimePicker2 to new Telerik.WinControls.UI.RadDateTimePicker
+       set radButton1 to new Telerik.WinControls.UI.RadButton
+       invoke radDateTimePicker1 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radDateTimePicker2 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radButton1 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke self::SuspendLayout
+      *>
+      *> radDateTimePicker1 (desde)
+      *>
+       set radDateTimePicker1::Location to new System.Drawing.Point(13 13)
+       set radDateTimePicker1::Name to "radDateTimePicker1"
+       set radDateTimePicker1::Size to new System.Drawing.Size(164 20)
+       set radDateTimePicker1::TabIndex to 0
+      *>
+      *> radDateTimePicker2 (hasta)
+      *>
+       set radDateTimePicker2::Location to new System.Drawing.Point(13 40)
+       set radDateTimePicker2::Name to "radDateTimePicker2"
+       set radDateTimePicker2::Size to new System.Drawing.Size(164 20)
+       set radDateTimePicker2::TabIndex to 1
+      *>
+      *> radButton1
+      *>
+       set radButton1::Location to new System.Drawing.Point(13 67)
+       set radButton1::Name to "radButton1"
+       set radButton1::Size to new System.Drawing.Size(110 24)
+       set radButton1::TabIndex to 2
+       set radButton1::Text to "Imprimir"
+       invoke radButton1::add_Click(new System.EventHandler(self::radButton1_Click))
+      *>
+      *> Form3
+      *>
+       set self::ClientSize to new System.Drawing.Size(200 105)
+       invoke self::Controls::Add(radButton1)
+       invoke self::Controls::Add(radDateTimePicker2)
+       invoke self::Controls::Add(radDateTimePicker1)
+       set self::Name to "Form3"
+       set self::Text to "Imprimir agenda"
+       invoke self::add_Load(new System.EventHandler(self::Form3_Load))
+       invoke radDateTimePicker1 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radDateTimePicker2 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radButton1 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke self::ResumeLayout(False)
+       invoke self::PerformLayout
+       end method.
+
+      *> Clean up any resources being used.
+       method-id Dispose override is protected.
+       procedure division using by value disposing as condition-value.
+           if disposing then
+               if components not = null then
+                   invoke components::Dispose()
+               end-if
+           end-if
+           invoke super::Dispose(by value disposing)
+           goback.
+       end method.
+
+       end class.
