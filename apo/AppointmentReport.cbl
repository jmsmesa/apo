@@ -0,0 +1,118 @@
+       class-id apo.AppointmentReport.
+
+      *> Tallies booked appointments per day/week/month, broken down by
+      *> status, for Form4's report screen.  Before this there was no
+      *> paragraph or method anywhere in the apo class that counted
+      *> appointments -- volume trends had to be read off the calendar
+      *> grid by eye.
+
+       method-id NEW.
+       procedure division.
+           goback.
+       end method.
+
+      *> Monday of the week containing d.
+       method-id WeekStart static.
+       local-storage section.
+       01 offset type System.Int32.
+       procedure division using by value d as type DateTime
+                           returning result as type DateTime.
+           evaluate d::DayOfWeek
+              when type System.DayOfWeek::Monday    set offset to 0
+              when type System.DayOfWeek::Tuesday   set offset to 1
+              when type System.DayOfWeek::Wednesday set offset to 2
+              when type System.DayOfWeek::Thursday  set offset to 3
+              when type System.DayOfWeek::Friday    set offset to 4
+              when type System.DayOfWeek::Saturday  set offset to 5
+              when other                            set offset to 6
+           end-evaluate
+           invoke d::Date::AddDays(- offset) returning result
+           goback.
+       end method.
+
+      *> The bucket label a given appointment falls into for the
+      *> requested granularity ("Diario", "Semanal" or "Mensual").
+       method-id PeriodKey static.
+       local-storage section.
+       01 weekStart type DateTime.
+       procedure division using by value groupBy as string
+                                 d as type DateTime
+                           returning result as string.
+           evaluate groupBy
+              when "Semanal"
+                 invoke self::WeekStart(d) returning weekStart
+                 set result to "Semana del " & weekStart::ToString("dd/MM/yyyy")
+              when "Mensual"
+                 set result to d::ToString("MMMM yyyy")
+              when other
+                 set result to d::ToString("dd/MM/yyyy")
+           end-evaluate
+           goback.
+       end method.
+
+      *> Builds the plain-text report: one line per period with its
+      *> total, followed by an indented line per status that has at
+      *> least one appointment in that period.
+       method-id Build static.
+       local-storage section.
+       01 periods type System.Collections.Generic.List[string].
+       01 totals type System.Collections.Generic.Dictionary[string, type System.Int32].
+       01 byStatus type System.Collections.Generic.Dictionary[string, type System.Int32].
+       01 statusNames type System.Collections.Generic.List[string].
+       01 i type System.Int32.
+       01 j type System.Int32.
+       01 key type string.
+       01 statusKey type string.
+       01 count type System.Int32.
+       01 report type System.Text.StringBuilder.
+       01 statusName type string.
+       procedure division using by value records as
+                type System.Collections.Generic.List[type apo.AppointmentRecord]
+                                 groupBy as string
+                           returning result as string.
+           set periods to new System.Collections.Generic.List[string]()
+           set totals to new System.Collections.Generic.Dictionary[string, type System.Int32]()
+           set byStatus to new System.Collections.Generic.Dictionary[string, type System.Int32]()
+           invoke type apo.AppointmentStatus::Names returning statusNames
+
+           perform varying i from 1 by 1 until i > records::Count
+              set key to self::PeriodKey(groupBy records::Item(i - 1)::Start)
+              if not periods::Contains(key)
+                 invoke periods::Add(key)
+                 invoke totals::Add(key 0)
+              end-if
+              set count to totals::Item(key) + 1
+              set totals::Item(key) to count
+
+              invoke type apo.AppointmentStatus::NameForStatusId(records::Item(i - 1)::StatusId)
+                 returning statusName
+              set statusKey to key & "|" & statusName
+              if not byStatus::ContainsKey(statusKey)
+                 invoke byStatus::Add(statusKey 0)
+              end-if
+              set count to byStatus::Item(statusKey) + 1
+              set byStatus::Item(statusKey) to count
+           end-perform
+
+           set report to new System.Text.StringBuilder()
+           perform varying i from 1 by 1 until i > periods::Count
+              set key to periods::Item(i - 1)
+              invoke report::AppendLine(key & ": " & totals::Item(key)::ToString() & " turno(s)")
+              perform varying j from 1 by 1 until j > statusNames::Count
+                 set statusName to statusNames::Item(j - 1)
+                 set statusKey to key & "|" & statusName
+                 if byStatus::ContainsKey(statusKey)
+                    invoke report::AppendLine("    " & statusName & ": " & byStatus::Item(statusKey)::ToString())
+                 end-if
+              end-perform
+           end-perform
+
+           if periods::Count = 0
+              invoke report::AppendLine("No hay turnos registrados.")
+           end-if
+
+           invoke report::ToString() returning result
+           goback.
+       end method.
+
+       end class.
