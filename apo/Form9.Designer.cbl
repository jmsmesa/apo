@@ -0,0 +1,104 @@
+       class-id apo.Form9
+                 is partial inherits type System.Windows.Forms.Form.
+
+      *> Confirmation-code screen standing in for a customer-facing
+      *> confirm/cancel link.
+
+       01 radTextBox1 type Telerik.WinControls.UI.RadTextBox.
+       01 radButton3 type Telerik.WinControls.UI.RadButton.
+       01 radButton1 type Telerik.WinControls.UI.RadButton.
+       01 radButton2 type Telerik.WinControls.UI.RadButton.
+       01 radTextBox2 type Telerik.WinControls.UI.RadTextBox.
+       01 components type System.ComponentModel.IContainer.
+
+      *> Required method for Designer support - do not modify
+      *> the contents of this method with the code editor.
+       method-id InitializeComponent private.
+       procedure division.
+       set radTextBox1 to new Telerik.WinControls.UI.RadTextBox
+       set radButton3 to new Telerik.WinControls.UI.RadButton
+       set radButton1 to new Telerik.WinControls.UI.RadButton
+       set radButton2 to new Telerik.WinControls.UI.RadButton
+       set radTextBox2 to new Telerik.WinControls.UI.RadTextBox
+       invoke radTextBox1 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radButton3 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radButton1 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radButton2 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radTextBox2 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke self::SuspendLayout
+      *>
+      *> radTextBox1
+      *>
+       set radTextBox1::Location to new System.Drawing.Point(13 13)
+       set radTextBox1::Name to "radTextBox1"
+       set radTextBox1::Size to new System.Drawing.Size(280 20)
+       set radTextBox1::TabIndex to 0
+      *>
+      *> radButton3 (buscar)
+      *>
+       set radButton3::Location to new System.Drawing.Point(299 13)
+       set radButton3::Name to "radButton3"
+       set radButton3::Size to new System.Drawing.Size(94 20)
+       set radButton3::TabIndex to 1
+       set radButton3::Text to "Buscar"
+       invoke radButton3::add_Click(new System.EventHandler(self::radButton3_Click))
+      *>
+      *> radButton1 (confirmar)
+      *>
+       set radButton1::Location to new System.Drawing.Point(13 40)
+       set radButton1::Name to "radButton1"
+       set radButton1::Size to new System.Drawing.Size(184 42)
+       set radButton1::TabIndex to 2
+       set radButton1::Text to "Confirmar turno"
+       invoke radButton1::add_Click(new System.EventHandler(self::radButton1_Click))
+      *>
+      *> radButton2 (cancelar)
+      *>
+       set radButton2::Location to new System.Drawing.Point(209 40)
+       set radButton2::Name to "radButton2"
+       set radButton2::Size to new System.Drawing.Size(184 42)
+       set radButton2::TabIndex to 3
+       set radButton2::Text to "Cancelar turno"
+       invoke radButton2::add_Click(new System.EventHandler(self::radButton2_Click))
+      *>
+      *> radTextBox2
+      *>
+       set radTextBox2::Location to new System.Drawing.Point(13 90)
+       set radTextBox2::Multiline to true
+       set radTextBox2::Name to "radTextBox2"
+       set radTextBox2::ReadOnly to true
+       set radTextBox2::Size to new System.Drawing.Size(380 60)
+       set radTextBox2::TabIndex to 4
+      *>
+      *> Form9
+      *>
+       set self::ClientSize to new System.Drawing.Size(406 165)
+       invoke self::Controls::Add(radTextBox2)
+       invoke self::Controls::Add(radButton2)
+       invoke self::Controls::Add(radButton1)
+       invoke self::Controls::Add(radButton3)
+       invoke self::Controls::Add(radTextBox1)
+       set self::Name to "Form9"
+       set self::Text to "Confirmar o cancelar turno"
+       invoke radTextBox1 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radButton3 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radButton1 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radButton2 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radTextBox2 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke self::ResumeLayout(False)
+       invoke self::PerformLayout
+       end method.
+
+      *> Clean up any resources being used.
+       method-id Dispose override is protected.
+       procedure division using by value disposing as condition-value.
+           if disposing then
+               if components not = null then
+                   invoke components::Dispose()
+               end-if
+           end-if
+           invoke super::Dispose(by value disposing)
+           goback.
+       end method.
+
+       end class.
