@@ -0,0 +1,42 @@
+       class-id apo.Recurrence.
+
+      *> Recurrence pattern helper for Form2's recurring-appointment
+      *> selector.  Before this, a standing weekly booking had to be
+      *> re-entered by hand every single week because Form2 only ever
+      *> produced one Appointment per save.
+
+       method-id NEW.
+       procedure division.
+           goback.
+       end method.
+
+      *> Ordered list of patterns offered on Form2's selector.
+       method-id Names static.
+       procedure division returning result as
+                type System.Collections.Generic.List[string].
+           procedure division.
+           set result to new System.Collections.Generic.List[string]()
+           invoke result::Add("Ninguna")
+           invoke result::Add("Semanal")
+           invoke result::Add("Quincenal")
+           invoke result::Add("Mensual")
+           goback.
+       end method.
+
+      *> The date/time of the occurrence that follows "from" under the
+      *> given pattern.
+       method-id Next static.
+       procedure division using by value pattern as string
+                                 from as type DateTime
+                           returning result as type DateTime.
+           procedure division.
+           evaluate pattern
+              when "Semanal"   invoke from::AddDays(7) returning result
+              when "Quincenal" invoke from::AddDays(14) returning result
+              when "Mensual"   invoke from::AddMonths(1) returning result
+              when other       set result to from
+           end-evaluate
+           goback.
+       end method.
+
+       end class.
