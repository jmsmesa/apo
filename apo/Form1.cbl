@@ -5,44 +5,710 @@
        01 f2                       type apo.Form2.
        01 appointment              type Telerik.WinControls.UI.Appointment.
        01 x                        type TimeSpan.
+       01 editingAppointment       type Telerik.WinControls.UI.Appointment.
+       01 reminded                 type System.Collections.Generic.HashSet[string].
+       01 ReminderMinutes          type System.Int32 value 15.
 
        method-id NEW.
        procedure division.
            invoke self::InitializeComponent
+           set reminded to new System.Collections.Generic.HashSet[string]()
            goback.
        end method.
 
+      *> Pops a reminder for any appointment that starts within the
+      *> next ReminderMinutes and hasn't been reminded about already.
+      *> Runs off reminderTimer once a minute; a desktop MessageBox is
+      *> as far as this reminder goes -- there is no email/SMS gateway
+      *> anywhere else in the apo class to hang a stretch goal off of.
+       method-id reminderTimer_Tick final private.
+       local-storage section.
+       01 i type System.Int32.
+       01 appt type Telerik.WinControls.UI.Appointment.
+       01 minutesToStart type System.Double.
+       procedure division using by value sender as object e as type System.EventArgs.
+           perform varying i from 1 by 1 until i > radScheduler1::Appointments::Count
+              set appt to radScheduler1::Appointments::Item(i - 1)
+              set minutesToStart to (appt::Start - type DateTime::Now)::TotalMinutes
+              if minutesToStart >= 0 and minutesToStart <= ReminderMinutes
+                 and not reminded::Contains(appt::Tag as string)
+                 invoke reminded::Add(appt::Tag as string)
+                 invoke type System.Windows.Forms.MessageBox::Show(
+                       "Turno con " & appt::Summary & " a las " & appt::Start::ToString("HH:mm") & "."
+                       "Recordatorio de turno")
+              end-if
+           end-perform
+       end method.
+
+      *> Builds the Telerik appointment that goes on radScheduler1 from
+      *> the record we keep on disk, so a restart shows the same
+      *> schedule it had before it was closed.
+       method-id ToAppointment final private.
+       procedure division using by value rec as type apo.AppointmentRecord
+                           returning result as type Telerik.WinControls.UI.Appointment.
+           local-storage section.
+           01 duration type TimeSpan.
+           procedure division.
+           set duration to rec::End - rec::Start
+           set result to new Telerik.WinControls.UI.Appointment(rec::Start duration rec::Summary rec::Description)
+           set result::StatusId to rec::StatusId
+           set result::BackgroundId to rec::BackgroundId
+           set result::Tag to rec::AppointmentId
+           set result::ResourceId to rec::ResourceId
+           goback.
+       end method.
+
+      *> Puts radScheduler1 into resource-grouped view with one column
+      *> per apo.Room so the three rooms show side by side instead of
+      *> all sharing one lane -- HasOverlap/ResourceId already keep
+      *> rooms from double-booking each other, but until this ran,
+      *> radScheduler1 itself never actually laid them out separately.
+       method-id ConfigureResources final private.
+       local-storage section.
+       01 names type System.Collections.Generic.List[string].
+       01 i type System.Int32.
+       01 res type Telerik.WinControls.UI.Resource.
+       procedure division.
+           invoke type apo.Room::Names returning names
+           invoke radScheduler1::Resources::Clear
+           perform varying i from 1 by 1 until i > names::Count
+              set res to new Telerik.WinControls.UI.Resource(names::Item(i - 1) names::Item(i - 1))
+              invoke radScheduler1::Resources::Add(res)
+           end-perform
+           set radScheduler1::GroupType to type Telerik.WinControls.UI.SchedulerGroupType::Resource
+           goback.
+       end method.
+
+      *> Loads every saved appointment into radScheduler1 when the form
+      *> opens, since the scheduler otherwise only ever shows what has
+      *> been entered since the app was last started.
+       method-id LoadAppointments final private.
+       procedure division.
+           local-storage section.
+           01 records type System.Collections.Generic.List[type apo.AppointmentRecord].
+           01 i type System.Int32.
+           procedure division.
+           invoke type apo.AppointmentStore::Load returning records
+           perform varying i from 1 by 1 until i > records::Count
+              invoke radScheduler1::Appointments::Add(self::ToAppointment(records::Item(i - 1)))
+           end-perform
+           goback.
+       end method.
+
+      *> Scans radScheduler1::Appointments for any booking in the same
+      *> room (other than the one being edited, if any) whose time
+      *> range overlaps the given start/end.  Used before every
+      *> add/update so a new or moved booking never silently lands on
+      *> top of another one in the same room -- the same slot in a
+      *> different room is not a conflict.
+       method-id HasOverlap final private.
+       local-storage section.
+       01 i type System.Int32.
+       01 other type Telerik.WinControls.UI.Appointment.
+       procedure division using by value newStart as type DateTime
+                                 newEnd   as type DateTime
+                                 exclude  as type Telerik.WinControls.UI.Appointment
+                                 resourceId as string
+                           returning result as condition-value.
+           set result to false
+           perform varying i from 1 by 1 until i > radScheduler1::Appointments::Count
+              set other to radScheduler1::Appointments::Item(i - 1)
+              if other not = exclude and other::ResourceId = resourceId
+                 if newStart < other::End and newEnd > other::Start
+                    set result to true
+                    exit perform
+                 end-if
+              end-if
+           end-perform
+           goback.
+       end method.
+
+      *> Builds one Appointment for the given start/duration, adds it
+      *> to radScheduler1 and appends the matching record to disk.
+      *> Shared by the single-booking path and by CreateRecurrences so
+      *> every occurrence of a recurring series is built the same way.
+       method-id CreateOccurrence final private.
+       local-storage section.
+       01 occ type Telerik.WinControls.UI.Appointment.
+       01 rec type apo.AppointmentRecord.
+       procedure division using by value start as type DateTime
+                                 duration as type TimeSpan
+                                 recurrenceId as string
+                           returning token as string.
+           set occ to New Telerik.WinControls.UI.Appointment(start, duration, f2::Evento, f2::Evento)
+           invoke type apo.AppointmentStatus::StatusIdFor(f2::StatusName)
+              returning occ::StatusId
+           invoke type apo.AppointmentStatus::BackgroundIdFor(f2::StatusName)
+              returning occ::BackgroundId
+           set occ::ResourceId to f2::ResourceId
+           invoke radScheduler1::Appointments::Add(occ)
+
+           set rec to new apo.AppointmentRecord()
+           invoke type System.Guid::NewGuid::ToString returning rec::AppointmentId
+           set occ::Tag to rec::AppointmentId
+           set rec::Start to occ::Start
+           set rec::End to occ::End
+           set rec::Summary to occ::Summary
+           set rec::Description to occ::Description
+           set rec::StatusId to occ::StatusId
+           set rec::BackgroundId to occ::BackgroundId
+           set rec::CustomerPhone to f2::CustomerPhone
+           set rec::ResourceId to occ::ResourceId
+           set rec::RecurrenceId to recurrenceId
+           set rec::CreatedBy to type apo.AuditLog::CurrentUser
+           set rec::CreatedAt to type DateTime::Now
+           set rec::ModifiedBy to rec::CreatedBy
+           set rec::ModifiedAt to rec::CreatedAt
+           invoke type System.Guid::NewGuid::ToString returning rec::ConfirmationToken
+           invoke type apo.AppointmentStore::Append(rec)
+           invoke type apo.AuditLog::Record("Creado" rec::AppointmentId rec::Summary)
+           set token to rec::ConfirmationToken
+           goback.
+       end method.
+
+      *> Generates the remaining occurrences of a recurring series
+      *> (the first one is already on the scheduler by the time this
+      *> runs).  An occurrence that would overlap an existing booking
+      *> or fall outside business hours is skipped rather than booked
+      *> silently on top of something else; recurrenceId ties every
+      *> occurrence -- including the first -- together on disk.
+       method-id CreateRecurrences final private.
+       local-storage section.
+       01 i type System.Int32.
+       01 nextStart type DateTime.
+       01 nextEnd type DateTime.
+       01 duration type TimeSpan.
+       01 skipped type System.Int32.
+       01 discardToken string.
+       procedure division using by value recurrenceId as string.
+           set duration to f2::FechaFin - f2::Fecha
+           set nextStart to f2::Fecha
+           set skipped to 0
+           perform varying i from 2 by 1 until i > f2::RecurrenceCount
+              invoke type apo.Recurrence::Next(f2::RecurrencePattern nextStart) returning nextStart
+              set nextEnd to nextStart + duration
+              if type apo.BusinessHours::IsWithinHours(nextStart nextEnd)
+                 and not self::HasOverlap(nextStart nextEnd null f2::ResourceId)
+                 invoke self::CreateOccurrence(nextStart duration recurrenceId) returning discardToken
+              else
+                 add 1 to skipped
+              end-if
+           end-perform
+           if skipped > 0
+              invoke type System.Windows.Forms.MessageBox::Show(
+                    skipped::ToString() & " turno(s) de la serie no se pudieron reservar por superponerse o caer fuera de horario."
+                    "Turnos recurrentes")
+           end-if
+           goback.
+       end method.
+
+      *> Handles a turno being rescheduled by dragging it to a new slot
+      *> on radScheduler1, instead of the customer having to be
+      *> re-entered through Form2.  Duration is kept the same as
+      *> before the drag; a drop that would overlap another turno in
+      *> the same room is refused and the drag is cancelled the same
+      *> way a read-only login is.
+       method-id radScheduler1_AppointmentMoving final private.
+       local-storage section.
+       01 rec type apo.AppointmentRecord.
+       01 duration type TimeSpan.
+       01 newEnd type DateTime.
+       procedure division using by value sender as object e as type Telerik.WinControls.UI.AppointmentMovingEventArgs.
+           if type apo.Session::IsReadOnly
+              set e::Cancel to true
+              goback
+           end-if
+
+           set duration to e::Appointment::End - e::Appointment::Start
+           set newEnd to e::NewStart + duration
+
+           if self::HasOverlap(e::NewStart newEnd e::Appointment e::Appointment::ResourceId)
+              invoke type System.Windows.Forms.MessageBox::Show(
+                    "No se puede mover el turno: se superpone con otro turno en la misma sala."
+                    "Turno superpuesto")
+              set e::Cancel to true
+              goback
+           end-if
+
+           if not type apo.BusinessHours::IsWithinHours(e::NewStart newEnd)
+              invoke type System.Windows.Forms.MessageBox::Show(
+                    "No se puede mover el turno fuera del horario de atencion."
+                    "Fuera de horario")
+              set e::Cancel to true
+              goback
+           end-if
+
+           invoke type apo.AppointmentStore::FindById(e::Appointment::Tag as string) returning rec
+           if rec not = null
+              set rec::Start to e::NewStart
+              set rec::End to newEnd
+              set rec::ModifiedBy to type apo.AuditLog::CurrentUser
+              set rec::ModifiedAt to type DateTime::Now
+              invoke type apo.AppointmentStore::Update(rec)
+              invoke type apo.AuditLog::Record("Reprogramado" rec::AppointmentId rec::Summary)
+           end-if
+       end method.
+
        method-id radScheduler1_AppointmentEditDialogShowing final private.
+       local-storage section.
+       01 rec type apo.AppointmentRecord.
+       01 cust type apo.CustomerRecord.
        procedure division using by value sender as object e as type Telerik.WinControls.UI.AppointmentEditDialogShowingEventArgs.
-            set f2 to new apo.Form2 
-            set f2::Evento to e::Appointment::Summary
-            set f2::Fecha  to e::Appointment::Start 
             set e::Cancel to true
+            if type apo.Session::IsReadOnly
+               goback
+            end-if
+
+            set f2 to new apo.Form2
+            set f2::Evento     to e::Appointment::Summary
+            set f2::Fecha      to e::Appointment::Start
+            set f2::FechaFin   to e::Appointment::End
+            invoke type apo.AppointmentStatus::NameForStatusId(e::Appointment::StatusId)
+               returning f2::StatusName
+
+      *> radScheduler1::Appointments::Contains tells us whether we are
+      *> re-opening a booking that is already on the scheduler (edit)
+      *> or starting from the blank Appointment Telerik hands us for a
+      *> brand-new slot (create).  Window_Closed2 uses this to decide
+      *> whether to update in place or add a new appointment.
+            if radScheduler1::Appointments::Contains(e::Appointment)
+               set editingAppointment to e::Appointment
+               set f2::ResourceId to e::Appointment::ResourceId
+               invoke type apo.AppointmentStore::FindById(e::Appointment::Tag as string) returning rec
+               if rec not = null
+                  set f2::CustomerPhone to rec::CustomerPhone
+                  invoke type apo.CustomerStore::FindByPhone(rec::CustomerPhone) returning cust
+                  if cust not = null
+                     set f2::CustomerName to cust::Name
+                     set f2::CustomerNotes to cust::Notes
+                  end-if
+               end-if
+            else
+               set editingAppointment to null
+            end-if
+
             invoke F2::add_Closed(new EventHandler(self::Window_Closed2))
-            
-            invoke f2::Show 
-            
+
+            invoke f2::Show
+
        end method.
 
        method-id Window_Closed2 final private.
-       
+       local-storage section.
+       01 rec type apo.AppointmentRecord.
+       01 overlaps condition-value.
+       01 confirm type System.Windows.Forms.DialogResult.
+       01 recurrenceId string.
+       01 waiting type apo.WaitlistRecord.
+       01 oldStatusId type System.Int32.
+       01 overlapPrompt string.
+       01 newToken string.
        procedure division using by value sender as object e as type System.EventArgs.
 
-          set appointment to New Telerik.WinControls.UI.Appointment(f2::Fecha, x, f2::Evento, f2::Evento)
-          set appointment::StatusId = 2
-          set appointment::BackgroundId = 6
-          invoke radScheduler1::Appointments::Add(appointment)
+          set overlaps to self::HasOverlap(f2::Fecha f2::FechaFin editingAppointment f2::ResourceId)
+          if overlaps
+             if editingAppointment = null
+                set overlapPrompt to "El horario elegido se superpone con otro turno."
+                   & " Si, para guardarlo igual. No, para anotar al cliente en la lista de espera."
+             else
+                set overlapPrompt to "El horario elegido se superpone con otro turno."
+                   & " Si, para guardarlo igual. No, para descartar el cambio."
+             end-if
+             invoke type System.Windows.Forms.MessageBox::Show(
+                   overlapPrompt
+                   "Turno superpuesto"
+                   type System.Windows.Forms.MessageBoxButtons::YesNoCancel)
+                returning confirm
+             if confirm = type System.Windows.Forms.DialogResult::Cancel
+                goback
+             end-if
+             if confirm = type System.Windows.Forms.DialogResult::No
+                if editingAppointment = null
+                   set waiting to new apo.WaitlistRecord()
+                   invoke type System.Guid::NewGuid::ToString returning waiting::WaitlistId
+                   set waiting::CustomerPhone to f2::CustomerPhone
+                   set waiting::CustomerName to f2::CustomerName
+                   set waiting::Summary to f2::Evento
+                   set waiting::DesiredStart to f2::Fecha
+                   set waiting::DesiredEnd to f2::FechaFin
+                   set waiting::ResourceId to f2::ResourceId
+                   set waiting::RequestedAt to type DateTime::Now
+                   invoke type apo.WaitlistStore::Append(waiting)
+                   invoke type System.Windows.Forms.MessageBox::Show(
+                         "El cliente quedo anotado en la lista de espera."
+                         "Lista de espera")
+                else
+                   invoke type System.Windows.Forms.MessageBox::Show(
+                         "El cambio fue descartado; el turno sigue como estaba."
+                         "Cambio descartado")
+                end-if
+                goback
+             end-if
+          end-if
+
+          if editingAppointment not = null
+             set appointment to editingAppointment
+             set appointment::Start to f2::Fecha
+             set appointment::End to f2::FechaFin
+             set appointment::Summary to f2::Evento
+             set appointment::Description to f2::Evento
+             invoke type apo.AppointmentStatus::StatusIdFor(f2::StatusName)
+                returning appointment::StatusId
+             invoke type apo.AppointmentStatus::BackgroundIdFor(f2::StatusName)
+                returning appointment::BackgroundId
+             set appointment::ResourceId to f2::ResourceId
+
+             invoke type apo.AppointmentStore::FindById(appointment::Tag as string) returning rec
+             if rec = null
+                set rec to new apo.AppointmentRecord()
+                set rec::CreatedBy to type apo.AuditLog::CurrentUser
+                set rec::CreatedAt to type DateTime::Now
+                invoke type System.Guid::NewGuid::ToString returning rec::ConfirmationToken
+                set oldStatusId to appointment::StatusId
+             else
+                set oldStatusId to rec::StatusId
+             end-if
+             set rec::AppointmentId to appointment::Tag as string
+             set rec::Start to appointment::Start
+             set rec::End to appointment::End
+             set rec::Summary to appointment::Summary
+             set rec::Description to appointment::Description
+             set rec::StatusId to appointment::StatusId
+             set rec::BackgroundId to appointment::BackgroundId
+             set rec::CustomerPhone to f2::CustomerPhone
+             set rec::ResourceId to appointment::ResourceId
+             set rec::ModifiedBy to type apo.AuditLog::CurrentUser
+             set rec::ModifiedAt to type DateTime::Now
+
+      *> Staff changing the status here (e.g. cancelling a turno without
+      *> going through Form9) means the token already handed out to the
+      *> customer no longer describes what actually happened to their
+      *> booking -- invalidate it so a stale confirm/cancel link can't
+      *> silently resurrect a superseded turno once the slot has been
+      *> given to someone else.
+             if rec::StatusId not = oldStatusId
+                set rec::ConfirmationToken to ""
+             end-if
+
+             invoke type apo.AppointmentStore::Update(rec)
+             invoke type apo.AuditLog::Record("Modificado" rec::AppointmentId rec::Summary)
+          else
+             set x to f2::FechaFin - f2::Fecha
+
+             if f2::RecurrencePattern = "Ninguna" or f2::RecurrenceCount < 2
+                invoke self::CreateOccurrence(f2::Fecha x "") returning newToken
+             else
+                invoke type System.Guid::NewGuid::ToString returning recurrenceId
+                invoke self::CreateOccurrence(f2::Fecha x recurrenceId) returning newToken
+                invoke self::CreateRecurrences(recurrenceId)
+             end-if
+
+      *> The customer has no way to learn this code other than staff
+      *> reading it off here and passing it along -- there is no
+      *> email/SMS gateway anywhere in the apo class to send it
+      *> automatically, the same gap noted for req013's reminder.
+             invoke type System.Windows.Forms.MessageBox::Show(
+                   "Turno guardado. Codigo de confirmacion para el cliente: " & newToken
+                   & type System.Environment::NewLine
+                   & "El cliente puede usarlo en la pantalla de confirmacion para confirmar o cancelar."
+                   "Turno guardado")
+          end-if
        end method.
-      
+
+      *> Front-desk logins (role "Recepcion" on apo.Session) can look
+      *> up and print the agenda but not create, edit, cancel or
+      *> import turnos -- disabling the buttons here is simpler and
+      *> more visible than silently ignoring the clicks.
        method-id Form1_Load final private.
+       local-storage section.
+       01 discard string.
        procedure division using by value sender as object e as type System.EventArgs.
-          
+          if not type apo.Session::IsReadOnly
+             invoke type apo.AppointmentStore::ArchivePast(type DateTime::Today)
+          end-if
+          invoke self::ConfigureResources
+          invoke self::LoadAppointments
+          if type apo.Session::IsReadOnly
+             set radButton1::Enabled to false
+             set radButton6::Enabled to false
+             set radButton8::Enabled to false
+             set radButton9::Enabled to false
+             set radButton11::Enabled to false
+             set self::Text to "Turnos (solo lectura)"
+          else
+             if not type apo.AppointmentStore::HasBackupToday
+                invoke type apo.AppointmentStore::Backup returning discard
+             end-if
+          end-if
+       end method.
+
+      *> A backup on startup only protects against a crash mid-session
+      *> the next time the app opens -- this shutdown backup covers the
+      *> gap between the once-a-day startup backup and whatever changed
+      *> during today's session, without needing a second scheduled job.
+       method-id Form1_FormClosing final private.
+       local-storage section.
+       01 discard string.
+       procedure division using by value sender as object
+                                 e as type System.Windows.Forms.FormClosingEventArgs.
+          if not type apo.Session::IsReadOnly
+             invoke type apo.AppointmentStore::Backup returning discard
+          end-if
        end method.
 
        method-id radScheduler1_Click final private.
        procedure division using by value sender as object e as type System.EventArgs.
        end method.
 
+      *> Deletes whichever appointment is currently selected/focused on
+      *> radScheduler1.  Before this, the only way to remove a
+      *> mis-booked appointment was to close and restart the app.
+       method-id radButton1_Click final private.
+       local-storage section.
+       01 confirm type System.Windows.Forms.DialogResult.
+       procedure division using by value sender as object e as type System.EventArgs.
+           if radScheduler1::ActiveAppointment = null
+              invoke type System.Windows.Forms.MessageBox::Show("Seleccione un turno para cancelar." "Cancelar turno")
+              goback
+           end-if
+
+           invoke type System.Windows.Forms.MessageBox::Show(
+                 "Confirma que desea cancelar el turno seleccionado?"
+                 "Cancelar turno"
+                 type System.Windows.Forms.MessageBoxButtons::YesNo)
+              returning confirm
+
+           if confirm = type System.Windows.Forms.DialogResult::Yes
+              invoke type apo.AuditLog::Record("Cancelado" radScheduler1::ActiveAppointment::Tag as string radScheduler1::ActiveAppointment::Summary)
+              invoke type apo.AppointmentStore::Delete(radScheduler1::ActiveAppointment::Tag as string)
+              invoke radScheduler1::Appointments::Remove(radScheduler1::ActiveAppointment)
+           end-if
+       end method.
+
+      *> Lets the user pick the range to print instead of always
+      *> printing the fixed week baked into InitializeComponent, which
+      *> by now is years in the past and prints nothing useful.
+       method-id radButton2_Click final private.
+       local-storage section.
+       01 f3 type apo.Form3.
+       procedure division using by value sender as object e as type System.EventArgs.
+           set f3 to new apo.Form3
+           set f3::DateDesde to radCalendar1::SelectedDate
+
+           if f3::ShowDialog() = type System.Windows.Forms.DialogResult::OK
+              set schedulerDailyPrintStyle1::DateStartRange to f3::DateDesde::Date
+              set schedulerDailyPrintStyle1::DateEndRange to f3::DateHasta::Date::AddDays(1)::AddSeconds(-1)
+              invoke radScheduler1::Print
+           end-if
+       end method.
+
+      *> Opens the turno-count report screen so booking volume per
+      *> day/week/month can be read off a screen instead of counted on
+      *> the calendar grid by hand.
+       method-id radButton3_Click final private.
+       local-storage section.
+       01 f4 type apo.Form4.
+       procedure division using by value sender as object e as type System.EventArgs.
+           set f4 to new apo.Form4
+           invoke f4::Show
+       end method.
+
+      *> Opens the search dialog and, if the user jumps to a match,
+      *> moves radScheduler1/radCalendar1 to that appointment's date.
+       method-id radButton4_Click final private.
+       local-storage section.
+       01 f5 type apo.Form5.
+       procedure division using by value sender as object e as type System.EventArgs.
+           set f5 to new apo.Form5
+           if f5::ShowDialog() = type System.Windows.Forms.DialogResult::OK
+              set radCalendar1::SelectedDate to f5::SelectedStart::Date
+              set radScheduler1::FocusedDate to f5::SelectedStart
+           end-if
+       end method.
+
+      *> Writes every saved appointment out to whatever file the user
+      *> picks, as CSV or iCalendar depending on the extension chosen
+      *> in the save dialog.
+       method-id radButton5_Click final private.
+       local-storage section.
+       01 dlg type System.Windows.Forms.SaveFileDialog.
+       01 records type System.Collections.Generic.List[type apo.AppointmentRecord].
+       01 content string.
+       procedure division using by value sender as object e as type System.EventArgs.
+           set dlg to new System.Windows.Forms.SaveFileDialog
+           set dlg::Filter to "CSV (*.csv)|*.csv|iCalendar (*.ics)|*.ics"
+           set dlg::FileName to "agenda.csv"
+
+           if dlg::ShowDialog() = type System.Windows.Forms.DialogResult::OK
+              invoke type apo.AppointmentStore::Load returning records
+
+              if dlg::FileName::ToLower()::EndsWith(".ics")
+                 invoke type apo.AppointmentExporter::Ics(records) returning content
+              else
+                 invoke type apo.AppointmentExporter::Csv(records) returning content
+              end-if
+
+              invoke type System.IO.File::WriteAllText(dlg::FileName content)
+              invoke type System.Windows.Forms.MessageBox::Show(
+                    "Agenda exportada a " & dlg::FileName
+                    "Exportar agenda")
+           end-if
+       end method.
+
+      *> Loads a batch of turnos from a CSV file in the format
+      *> AppointmentExporter writes.  Rows that would overlap an
+      *> existing booking or fall outside business hours are skipped
+      *> rather than booked silently on top of something else, same as
+      *> a recurring series conflict.
+       method-id radButton6_Click final private.
+       local-storage section.
+       01 dlg type System.Windows.Forms.OpenFileDialog.
+       01 content string.
+       01 records type System.Collections.Generic.List[type apo.AppointmentRecord].
+       01 rec type apo.AppointmentRecord.
+       01 i type System.Int32.
+       01 imported type System.Int32.
+       01 skipped type System.Int32.
+       procedure division using by value sender as object e as type System.EventArgs.
+           set dlg to new System.Windows.Forms.OpenFileDialog
+           set dlg::Filter to "CSV (*.csv)|*.csv"
+
+           if dlg::ShowDialog() = type System.Windows.Forms.DialogResult::OK
+              invoke type System.IO.File::ReadAllText(dlg::FileName) returning content
+              invoke type apo.AppointmentImporter::ParseCsv(content) returning records
+              set imported to 0
+              set skipped to 0
+
+              perform varying i from 1 by 1 until i > records::Count
+                 set rec to records::Item(i - 1)
+                 if type apo.BusinessHours::IsWithinHours(rec::Start rec::End)
+                    and not self::HasOverlap(rec::Start rec::End null rec::ResourceId)
+                    set rec::CreatedBy to type apo.AuditLog::CurrentUser
+                    set rec::CreatedAt to type DateTime::Now
+                    set rec::ModifiedBy to rec::CreatedBy
+                    set rec::ModifiedAt to rec::CreatedAt
+                    invoke type System.Guid::NewGuid::ToString returning rec::ConfirmationToken
+                    invoke radScheduler1::Appointments::Add(self::ToAppointment(rec))
+                    invoke type apo.AppointmentStore::Append(rec)
+                    invoke type apo.AuditLog::Record("Importado" rec::AppointmentId rec::Summary)
+                    add 1 to imported
+                 else
+                    add 1 to skipped
+                 end-if
+              end-perform
+
+              invoke type System.Windows.Forms.MessageBox::Show(
+                    imported::ToString() & " turno(s) importado(s), "
+                    & skipped::ToString() & " omitido(s) por superponerse o caer fuera de horario."
+                    "Importar agenda")
+           end-if
+       end method.
+
+      *> Takes an on-demand backup alongside the once-a-day automatic
+      *> one from Form1_Load, for whenever a user wants a snapshot
+      *> before a risky bulk import or before closing up for the day.
+       method-id radButton7_Click final private.
+       local-storage section.
+       01 dest string.
+       procedure division using by value sender as object e as type System.EventArgs.
+           invoke type apo.AppointmentStore::Backup returning dest
+           invoke type System.Windows.Forms.MessageBox::Show(
+                 "Copia de seguridad guardada en " & dest
+                 "Copia de seguridad")
+       end method.
+
+      *> Overwrites the live data file with a backup the user picks and
+      *> reloads radScheduler1 from it.  This throws away whatever is
+      *> currently on screen and on disk, so it asks for confirmation
+      *> the same way radButton1_Click does before cancelling a turno.
+       method-id radButton8_Click final private.
+       local-storage section.
+       01 dlg type System.Windows.Forms.OpenFileDialog.
+       01 confirm type System.Windows.Forms.DialogResult.
+       procedure division using by value sender as object e as type System.EventArgs.
+           set dlg to new System.Windows.Forms.OpenFileDialog
+           set dlg::Filter to "Copias de seguridad (*.dat)|*.dat"
+           set dlg::InitialDirectory to type System.IO.Path::GetFullPath(type apo.AppointmentStore::BackupFolderName)
+
+           if dlg::ShowDialog() = type System.Windows.Forms.DialogResult::OK
+              invoke type System.Windows.Forms.MessageBox::Show(
+                    "Esto reemplaza la agenda actual por la copia elegida. Desea continuar?"
+                    "Restaurar copia"
+                    type System.Windows.Forms.MessageBoxButtons::YesNo)
+                 returning confirm
+
+              if confirm = type System.Windows.Forms.DialogResult::Yes
+                 invoke type apo.AppointmentStore::RestoreFrom(dlg::FileName)
+                 invoke radScheduler1::Appointments::Clear
+                 invoke self::LoadAppointments
+                 invoke type System.Windows.Forms.MessageBox::Show(
+                       "Agenda restaurada desde " & dlg::FileName
+                       "Restaurar copia")
+              end-if
+           end-if
+       end method.
+
+      *> Opens the waiting list and, if a request is promoted, carries
+      *> its details into a fresh Form2 so the booking still goes
+      *> through the normal save/overlap checks instead of being
+      *> written straight to disk.
+       method-id radButton9_Click final private.
+       local-storage section.
+       01 f7 type apo.Form7.
+       procedure division using by value sender as object e as type System.EventArgs.
+           set f7 to new apo.Form7
+           if f7::ShowDialog() = type System.Windows.Forms.DialogResult::OK
+              and f7::Selected not = null
+
+              set editingAppointment to null
+              set f2 to new apo.Form2
+              set f2::Evento to f7::Selected::Summary
+              set f2::Fecha to f7::Selected::DesiredStart
+              set f2::FechaFin to f7::Selected::DesiredEnd
+              set f2::CustomerPhone to f7::Selected::CustomerPhone
+              set f2::CustomerName to f7::Selected::CustomerName
+              set f2::ResourceId to f7::Selected::ResourceId
+
+              invoke F2::add_Closed(new EventHandler(self::Window_Closed2))
+              invoke f2::Show
+           end-if
+       end method.
+
+      *> Opens the end-of-day gap/conflict report so closing up for
+      *> the day doesn't require re-reading the whole calendar grid by
+      *> eye for open slots or leftover overlaps.
+       method-id radButton10_Click final private.
+       local-storage section.
+       01 f8 type apo.Form8.
+       procedure division using by value sender as object e as type System.EventArgs.
+           set f8 to new apo.Form8
+           invoke f8::Show
+       end method.
+
+      *> Opens the confirm/cancel-by-code screen and reloads
+      *> radScheduler1 afterward, since a customer confirming or
+      *> cancelling there changes StatusId on disk without touching
+      *> whatever is already loaded on screen.
+       method-id radButton11_Click final private.
+       local-storage section.
+       01 f9 type apo.Form9.
+       procedure division using by value sender as object e as type System.EventArgs.
+           set f9 to new apo.Form9
+           invoke f9::ShowDialog()
+           invoke radScheduler1::Appointments::Clear
+           invoke self::LoadAppointments
+       end method.
+
+      *> Opens the read-only viewer for turnos ArchivePast has already
+      *> moved off the live schedule.
+       method-id radButton12_Click final private.
+       local-storage section.
+       01 f10 type apo.Form10.
+       procedure division using by value sender as object e as type System.EventArgs.
+           set f10 to new apo.Form10
+           invoke f10::Show
+       end method.
+
        method-id radScheduler1_CellElementDoubleClick final private.
        procedure division using by value sender as object e as type System.EventArgs.
            
