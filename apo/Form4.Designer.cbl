@@ -0,0 +1,78 @@
+       class-id apo.Form4
+                 is partial inherits type System.Windows.Forms.Form.
+
+      *> Report screen listing turno counts per day/week/month broken
+      *> down by status.
+
+       01 radDropDownList1 type Telerik.WinControls.UI.RadDropDownList.
+       01 radButton1 type Telerik.WinControls.UI.RadButton.
+       01 radTextBox1 type Telerik.WinControls.UI.RadTextBox.
+       01 components type System.ComponentModel.IContainer.
+
+      *> Required method for Designer support - do not modify
+      *> the contents of this method with the code editor.
+       method-id InitializeComponent private.
+       procedure division.
+       set radDropDownList1 to new Telerik.WinControls.UI.RadDropDownList
+       set radButton1 to new Telerik.WinControls.UI.RadButton
+       set radTextBox1 to new Telerik.WinControls.UI.RadTextBox
+       invoke radDropDownList1 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radButton1 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke radTextBox1 as type System.ComponentModel.ISupportInitialize::BeginInit
+       invoke self::SuspendLayout
+      *>
+      *> radDropDownList1
+      *>
+       set radDropDownList1::Location to new System.Drawing.Point(13 13)
+       set radDropDownList1::Name to "radDropDownList1"
+       set radDropDownList1::Size to new System.Drawing.Size(164 20)
+       set radDropDownList1::TabIndex to 0
+      *>
+      *> radButton1
+      *>
+       set radButton1::Location to new System.Drawing.Point(183 13)
+       set radButton1::Name to "radButton1"
+       set radButton1::Size to new System.Drawing.Size(110 20)
+       set radButton1::TabIndex to 1
+       set radButton1::Text to "Generar"
+       invoke radButton1::add_Click(new System.EventHandler(self::radButton1_Click))
+      *>
+      *> radTextBox1
+      *>
+       set radTextBox1::Location to new System.Drawing.Point(13 40)
+       set radTextBox1::Multiline to true
+       set radTextBox1::Name to "radTextBox1"
+       set radTextBox1::ReadOnly to true
+       set radTextBox1::ScrollBars to type System.Windows.Forms.ScrollBars::Vertical
+       set radTextBox1::Size to new System.Drawing.Size(400 300)
+       set radTextBox1::TabIndex to 2
+      *>
+      *> Form4
+      *>
+       set self::ClientSize to new System.Drawing.Size(426 353)
+       invoke self::Controls::Add(radTextBox1)
+       invoke self::Controls::Add(radButton1)
+       invoke self::Controls::Add(radDropDownList1)
+       set self::Name to "Form4"
+       set self::Text to "Reporte de turnos"
+       invoke self::add_Load(new System.EventHandler(self::Form4_Load))
+       invoke radDropDownList1 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radButton1 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke radTextBox1 as type System.ComponentModel.ISupportInitialize::EndInit
+       invoke self::ResumeLayout(False)
+       invoke self::PerformLayout
+       end method.
+
+      *> Clean up any resources being used.
+       method-id Dispose override is protected.
+       procedure division using by value disposing as condition-value.
+           if disposing then
+               if components not = null then
+                   invoke components::Dispose()
+               end-if
+           end-if
+           invoke super::Dispose(by value disposing)
+           goback.
+       end method.
+
+       end class.
